@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON-TOT.
+       AUTHOR. R MACRAE.
+       INSTALLATION. GENERAL LEDGER BATCH CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  RECON-TOT - CROSS-CHECKS THE GRAND TOTAL PRODUCED BY DAY6P1
+      *  AGAINST THE GRAND TOTAL PRODUCED BY DAY6P2 FOR THE SAME
+      *  BATCH, SO A WORKSHEET THAT WAS KEYED BOTH WAYS (ROW/COLUMN
+      *  AND CROSSWISE) CAN BE RECONCILED WITHOUT A MANUAL COMPARE.
+      *  DAY6P1'S WSOUT RECORD IS READ FROM RECIN1, DAY6P2'S FROM
+      *  RECIN2 - A JOB CHAINS THEM IN BY GIVING EACH PROGRAM'S WSOUT
+      *  A DIFFERENT DD/DATASET NAME AHEAD OF THIS STEP.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN.
+      *  2026-08-09 RM    CARRIES TWO DECIMAL PLACES ON BOTH TOTALS NOW,
+      *                   MATCHING DAY6P1'S WSOUT LAYOUT, SO A BATCH
+      *                   WITH PENNY-LEVEL VALUES RECONCILES ON ITS
+      *                   FRACTION AS WELL AS ITS WHOLE NUMBER.
+      *  2026-08-09 RM    FIXED RC-TOTAL-2/RCOUT-TOTAL-2 TO PIC S9(15)
+      *                   WITH NO DECIMAL PLACES, MATCHING DAY6P2'S
+      *                   OUT-TOTAL - THEY WERE WRONGLY GIVEN DAY6P1'S
+      *                   V9(02) LAYOUT INSTEAD, WHICH SILENTLY
+      *                   DIVIDED EVERY DAY6P2 TOTAL BY 100 BEFORE THE
+      *                   COMPARE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-IN-FILE-1 ASSIGN TO "RECIN1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-IN-1-STATUS.
+           SELECT RC-IN-FILE-2 ASSIGN TO "RECIN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-IN-2-STATUS.
+           SELECT RC-OUT-FILE ASSIGN TO "RECOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------
+      *    ONLY THE PART NUMBER AND GRAND TOTAL ARE NEEDED OUT OF
+      *    EACH PROGRAM'S WSOUT RECORD - THE "+"/"*" SUBTOTALS DAY6P1
+      *    CARRIES AFTER ITS GRAND TOTAL ARE IRRELEVANT HERE AND ARE
+      *    LEFT UNREAD IN THE FILLER.
+      *-----------------------------------------------------------
+       FD  RC-IN-FILE-1
+           RECORDING MODE IS F.
+       01  RC-IN-RECORD-1.
+           03 RC-PART-NO-1 PIC X(05).
+           03 RC-FILL-1 PIC X(01).
+           03 RC-TOTAL-1 PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 RC-FILL-2 PIC X(01).
+           03 RC-REST-1 PIC X(33).
+
+       FD  RC-IN-FILE-2
+           RECORDING MODE IS F.
+       01  RC-IN-RECORD-2.
+           03 RC-PART-NO-2 PIC X(05).
+           03 RC-FILL-3 PIC X(01).
+           03 RC-TOTAL-2 PIC S9(15) SIGN LEADING SEPARATE.
+
+       FD  RC-OUT-FILE
+           RECORDING MODE IS F.
+       01  RC-OUT-RECORD.
+           03 RCOUT-PART-NO PIC X(05).
+           03 RCOUT-FILL-1 PIC X(01).
+           03 RCOUT-TOTAL-1 PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 RCOUT-FILL-2 PIC X(01).
+           03 RCOUT-TOTAL-2 PIC S9(15) SIGN LEADING SEPARATE.
+           03 RCOUT-FILL-3 PIC X(01).
+           03 RCOUT-RESULT PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01 RC-IN-1-STATUS PIC X(02) VALUE "00".
+           88 RC-IN-1-OK VALUE "00".
+       01 RC-IN-2-STATUS PIC X(02) VALUE "00".
+           88 RC-IN-2-OK VALUE "00".
+       01 RC-OUT-STATUS PIC X(02) VALUE "00".
+           88 RC-OUT-OK VALUE "00".
+       01 RC-MISMATCH PIC 9(1) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-COMPARE-TOTALS THRU 2000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           IF RC-MISMATCH EQUAL 1
+             STOP RUN WITH ERROR STATUS 4
+           ELSE
+             STOP RUN
+           END-IF.
+
+       1000-INITIALIZE.
+           OPEN INPUT RC-IN-FILE-1.
+           IF NOT RC-IN-1-OK
+             DISPLAY "RECON-TOT: UNABLE TO OPEN RECIN1, STATUS="
+                 RC-IN-1-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           OPEN INPUT RC-IN-FILE-2.
+           IF NOT RC-IN-2-OK
+             DISPLAY "RECON-TOT: UNABLE TO OPEN RECIN2, STATUS="
+                 RC-IN-2-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           OPEN OUTPUT RC-OUT-FILE.
+           IF NOT RC-OUT-OK
+             DISPLAY "RECON-TOT: UNABLE TO OPEN RECOUT, STATUS="
+                 RC-OUT-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    EACH RUN OF DAY6P1/DAY6P2 WRITES EXACTLY ONE SUMMARY
+      *    RECORD, SO ONE READ OF EACH SIDE IS ALL THAT'S NEEDED.
+      *    THE PART NUMBERS MUST AGREE BEFORE THE TOTALS ARE EVEN
+      *    COMPARABLE - A MISMATCHED PART NUMBER MEANS THE TWO
+      *    DATASETS WEREN'T FOR THE SAME BATCH AND IS TREATED THE
+      *    SAME AS A TOTAL MISMATCH.
+      *-----------------------------------------------------------
+       2000-COMPARE-TOTALS.
+           READ RC-IN-FILE-1 INTO RC-IN-RECORD-1
+             AT END
+               DISPLAY "RECON-TOT: RECIN1 IS EMPTY"
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+           END-READ.
+           READ RC-IN-FILE-2 INTO RC-IN-RECORD-2
+             AT END
+               DISPLAY "RECON-TOT: RECIN2 IS EMPTY"
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+           END-READ.
+           MOVE RC-PART-NO-1 TO RCOUT-PART-NO.
+           MOVE SPACE TO RCOUT-FILL-1 RCOUT-FILL-2 RCOUT-FILL-3.
+           MOVE RC-TOTAL-1 TO RCOUT-TOTAL-1.
+           MOVE RC-TOTAL-2 TO RCOUT-TOTAL-2.
+           IF RC-PART-NO-1 NOT EQUAL RC-PART-NO-2
+               OR RC-TOTAL-1 NOT EQUAL RC-TOTAL-2
+             MOVE 1 TO RC-MISMATCH
+             MOVE "MISMATCH" TO RCOUT-RESULT
+             DISPLAY "RECON-TOT: MISMATCH - " RC-PART-NO-1 " "
+                 RC-TOTAL-1 " VS " RC-PART-NO-2 " " RC-TOTAL-2
+           ELSE
+             MOVE "MATCH" TO RCOUT-RESULT
+             DISPLAY "RECON-TOT: MATCH - " RC-PART-NO-1 " "
+                 RC-TOTAL-1
+           END-IF.
+           WRITE RC-OUT-RECORD.
+       2000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE RC-IN-FILE-1.
+           CLOSE RC-IN-FILE-2.
+           CLOSE RC-OUT-FILE.
+       9999-EXIT.
+           EXIT.
