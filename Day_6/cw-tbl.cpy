@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CW-TBL - CELL-WIDTH TABLE, ONE ENTRY PER OPERATOR-DELIMITED
+      *  BLOCK IN A CROSSWISE WORKSHEET, HOLDING THE WIDTH IN
+      *  CHARACTER POSITIONS OF THAT BLOCK.  COPY THIS MEMBER INTO A
+      *  WORKING-STORAGE SECTION WHEREVER THIS LAYOUT IS NEEDED (SEE
+      *  CW-TBL-LS FOR THE LINKAGE SECTION EQUIVALENT) SO IT ONLY HAS
+      *  TO CHANGE IN ONE PLACE.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF DAY6P2'S
+      *                   CELL-WIDTH TABLE.
+      *****************************************************************
+       01 WS-T-CW.
+           03 WS-CW PIC 9(02) OCCURS 9999 TIMES.
