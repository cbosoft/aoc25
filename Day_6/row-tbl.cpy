@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ROW-TBL - ONE WORKSHEET COLUMN'S CELL VALUES, ONE ENTRY PER
+      *  WORKSHEET ROW.  COPY THIS MEMBER INTO A WORKING-STORAGE
+      *  SECTION WHEREVER THIS LAYOUT IS NEEDED (SEE ROW-TBL-LS FOR
+      *  THE LINKAGE SECTION EQUIVALENT, WHICH IS WHAT
+      *  PARSE-INPUT-ROW FILLS ONE COLUMN AT A TIME) SO IT ONLY HAS TO
+      *  CHANGE IN ONE PLACE.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF DAY6P1'S
+      *                   COLUMN TABLE.
+      *  2026-08-09 RM    WIDENED TO S9(05)V9(02) TO MATCH PARSE-
+      *                   INPUT-ROW'S WS-CELL-SIGNED - A CELL OF
+      *                   10000 OR MORE WAS SILENTLY LOSING ITS
+      *                   HIGH-ORDER DIGIT ON THE MOVE INTO THE OLD
+      *                   NARROWER FIELD.
+      *****************************************************************
+           05 WS-ROW-VALUE PIC S9(05)V9(02) OCCURS 9999 TIMES.
