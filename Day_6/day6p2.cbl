@@ -1,15 +1,200 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "TEST".
+       PROGRAM-ID. DAY6P2.
+       AUTHOR. R MACRAE.
+       INSTALLATION. GENERAL LEDGER BATCH CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  DAY6P2 - CROSSWISE WORKSHEET TOTALLER
+      *
+      *  READS A WORKSHEET IN "CROSSWISE" FORMAT, WHERE EACH NUMBER IS
+      *  STACKED VERTICALLY ONE DIGIT PER INPUT ROW ACROSS A BLOCK OF
+      *  ROWS, WITH THE FINAL ROW CARRYING THE OPERATOR FOR EACH
+      *  COLUMN.  MEAS-CW MEASURES THE COLUMN WIDTHS FROM THE OPERATOR
+      *  ROW BEFORE THE DIGITS ARE ASSEMBLED.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    REPLACED STDIN ACCEPTS WITH A PROPER INPUT
+      *                   DATASET (WSIN) SO THE PROGRAM CAN RUN AS AN
+      *                   UNATTENDED BATCH STEP.
+      *  2026-08-09 RM    WIDENED THE STACKED DIGIT TABLES TO SIGNED
+      *                   SO A "-" ROW MARKER ON A CROSSWISE COLUMN
+      *                   PRODUCES A NEGATIVE NUMBER INSTEAD OF BEING
+      *                   MANGLED ON MOVE.
+      *  2026-08-09 RM    RAISED THE ROW TABLES FROM 1000 TO 9999
+      *                   ENTRIES TO MATCH PARSE-INPUT-ROW/MEAS-CW.
+      *  2026-08-09 RM    ADDED A HEADER RECORD CARRYING WS-PART-NO,
+      *                   STAMPED ON THE TOTAL LINE SO A RUN CAN BE
+      *                   MATCHED BACK TO ITS BATCH.
+      *  2026-08-09 RM    RESULTS ARE NOW ALSO WRITTEN TO THE WSOUT
+      *                   REPORT DATASET IN A FIXED LAYOUT, SO
+      *                   DOWNSTREAM PROGRAMS DON'T HAVE TO SCRAPE
+      *                   SYSOUT FOR THE TOTALS.
+      *  2026-08-09 RM    ADDED CHECKPOINT/RESTART ON THE TOTALLING
+      *                   LOOP - THE RUNNING TOTAL IS SAVED TO WSCHKPT
+      *                   EVERY WS-CHK-INTERVAL ROWS SO A RERUN OF THE
+      *                   SAME BATCH PICKS UP WHERE IT LEFT OFF.
+      *  2026-08-09 RM    THE CROSSWISE BLOCK IS NO LONGER A FIXED
+      *                   FIVE-ROW SHAPE - THE NUMBER OF DIGIT ROWS
+      *                   NOW COMES FROM THE HEADER RECORD (SEE
+      *                   WS-NUM-DIGIT-ROWS), WITH THE CELL-WIDTH
+      *                   FIELD AND THE ASSEMBLED NUMBER WIDENED TO
+      *                   MATCH SO TALLER BLOCKS AND WIDER COLUMNS
+      *                   COME THROUGH INTACT INSTEAD OF BEING
+      *                   TRUNCATED AT FOUR DIGITS.
+      *  2026-08-09 RM    3000-ASSEMBLE-DIGITS NOW REJECTS A JAGGED
+      *                   COLUMN - A BLANK IN THE MIDDLE OF A STACKED
+      *                   NUMBER FOLLOWED BY ANOTHER DIGIT FURTHER UP
+      *                   - INSTEAD OF SILENTLY SKIPPING THE GAP AND
+      *                   RUNNING THE DIGITS TOGETHER.
+      *  2026-08-09 RM    RECOGNISES "-" AND "/" BLOCK OPERATORS
+      *                   ALONGSIDE "+" AND "*" (SEE ALSO MEAS-CW) -
+      *                   BOTH RUN RIGHT TO LEFT ACROSS THE BLOCK'S
+      *                   STACKED NUMBERS.
+      *  2026-08-09 RM    THE PER-CHARACTER TRACE DISPLAYS ARE NOW
+      *                   GATED BEHIND WS-VERBOSE-FLAG (ENVIRONMENT
+      *                   VARIABLE DAY6P2VERBOSE=Y), OFF BY DEFAULT,
+      *                   SO A NORMAL RUN'S SYSOUT ISN'T FLOODED WITH
+      *                   A LINE PER CHARACTER SCANNED.
+      *  2026-08-09 RM    THE OPERATOR AND CELL-WIDTH TABLES ARE NOW
+      *                   COPIES OF OP-TBL/CW-TBL, THE SAME LAYOUTS
+      *                   SHARED WITH DAY6P1 AND MEAS-CW, RATHER THAN
+      *                   THEIR OWN INLINE COPIES OF THE SAME FIELDS.
+      *  2026-08-09 RM    THE END-OF-RUN REPORT NOW ALSO GIVES THE
+      *                   BLOCK COUNT AND A BREAKDOWN OF HOW MANY
+      *                   BLOCKS USED EACH OPERATOR, BOTH ON THE
+      *                   BATCH: DISPLAY LINES AND AS NEW TRAILING
+      *                   FIELDS ON THE WSOUT RECORD.
+      *  2026-08-09 RM    THE GRAND TOTAL IS NOW CHECKED AGAINST THE
+      *                   WSOUT TOTAL FIELD'S CAPACITY BEFORE IT'S
+      *                   MOVED THERE - WS-TOTAL ITSELF IS CARRIED
+      *                   WIDE ENOUGH TO NEVER OVERFLOW, BUT OUT-TOTAL
+      *                   ISN'T, SO A SHEET THAT ADDS UP TO MORE THAN
+      *                   THE REPORT FIELD CAN HOLD IS REJECTED
+      *                   INSTEAD OF BEING WRITTEN OUT TRUNCATED.
+      *  2026-08-09 RM    EACH MULTIPLY/ADD/SUBTRACT/DIVIDE INTO
+      *                   WS-SCRATCH WHILE TOTALLING A BLOCK NOW
+      *                   CARRIES AN ON SIZE ERROR CLAUSE, SO A SINGLE
+      *                   BLOCK THAT OVERFLOWS WS-SCRATCH IS REJECTED
+      *                   AT THE POINT IT HAPPENS INSTEAD OF SILENTLY
+      *                   WRAPPING AND FEEDING A CORRUPTED BLOCK TOTAL
+      *                   INTO WS-TOTAL UNDETECTED.
+      *  2026-08-09 RM    WSIN'S FD NOW DECLARES WS-IN-RECORD AS A
+      *                   VARYING RECORD DEPENDING ON WS-IN-LEN, SO
+      *                   THE ACTUAL LENGTH OF EACH LINE READ IS
+      *                   KNOWN RATHER THAN JUST ITS BLANK-PADDED
+      *                   4000-BYTE RECORD AREA.  2000-READ-CROSSWISE-
+      *                   ROWS TRACKS THE WIDEST REAL LENGTH SEEN
+      *                   ACROSS THE BLOCK'S DIGIT ROWS AND OPERATOR
+      *                   ROW IN WS-OP-LEN AND PASSES IT TO MEAS-CW,
+      *                   WHICH NEEDS IT TO MEASURE THE LAST BLOCK'S
+      *                   WIDTH CORRECTLY (SEE MEAS-CW).
+      *  2026-08-09 RM    MEAS-CW NOW RETURNS THE ACTUAL BLOCK COUNT
+      *                   (WS-BLOCK-CNT) AND A STATUS FLAGGING A
+      *                   ZERO-WIDTH BLOCK (TWO ADJACENT OPERATOR
+      *                   CHARACTERS WITH NOTHING BETWEEN THEM) -
+      *                   3000-ASSEMBLE-DIGITS, 4000-COMPUTE-TOTALS AND
+      *                   4700-COUNT-OPERATORS NOW ALL WORK OFF
+      *                   WS-BLOCK-CNT INSTEAD OF SCANNING FOR THE
+      *                   FIRST ZERO WS-CW ENTRY, WHICH A MIS-KEYED
+      *                   OPERATOR ROW COULD PRODUCE MID-SHEET AND
+      *                   MISTAKE FOR THE END OF THE REAL DATA.
+      *  2026-08-09 RM    ADDED 3500-VALIDATE-OPERATORS, CHECKING EVERY
+      *                   BLOCK'S OPERATOR AGAINST WS-OP-VALID (SEE
+      *                   OP-TBL) BEFORE ANY TOTAL IS COMPUTED, THE
+      *                   SAME AS DAY6P1'S OWN VALIDATION PASS - AN
+      *                   UNRECOGNISED OPERATOR CHARACTER WAS
+      *                   OTHERWISE SILENTLY DROPPED FROM THE GRAND
+      *                   TOTAL INSTEAD OF BEING REJECTED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-IN-FILE ASSIGN TO "WSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT WS-OUT-FILE ASSIGN TO "WSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT WS-CHK-FILE ASSIGN TO "WSCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WS-IN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4000
+           DEPENDING ON WS-IN-LEN.
+       01  WS-IN-RECORD PIC X(4000).
+
+       FD  WS-OUT-FILE
+           RECORDING MODE IS F.
+       01  WS-OUT-RECORD.
+           03 OUT-PART-NO PIC X(05).
+           03 OUT-FILL-1 PIC X(01).
+           03 OUT-TOTAL PIC S9(15) SIGN LEADING SEPARATE.
+           03 OUT-FILL-2 PIC X(01).
+           03 OUT-ROWS PIC 9(04).
+           03 OUT-FILL-3 PIC X(01).
+           03 OUT-CNT-PLUS PIC 9(04).
+           03 OUT-FILL-4 PIC X(01).
+           03 OUT-CNT-STAR PIC 9(04).
+           03 OUT-FILL-5 PIC X(01).
+           03 OUT-CNT-MINUS PIC 9(04).
+           03 OUT-FILL-6 PIC X(01).
+           03 OUT-CNT-SLASH PIC 9(04).
+
+      *-----------------------------------------------------------
+      *    HOLDS THE MOST RECENT CHECKPOINT TAKEN DURING
+      *    4000-COMPUTE-TOTALS - ONE RECORD, OVERWRITTEN ON EVERY
+      *    CHECKPOINT AND CLEARED AGAIN ON A CLEAN FINISH.
+      *-----------------------------------------------------------
+       FD  WS-CHK-FILE
+           RECORDING MODE IS F.
+       01  WS-CHK-RECORD.
+           03 CHK-PART-NO PIC X(05).
+           03 CHK-FILL-1 PIC X(01).
+           03 CHK-ROW PIC 9(04).
+           03 CHK-FILL-2 PIC X(01).
+           03 CHK-TOTAL PIC S9(31) SIGN LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
+       01 WS-VERBOSE-FLAG PIC X(01) VALUE " ".
+           88 WS-VERBOSE VALUE "Y" "y".
        01 WS-PART-NO PIC X(5).
+       01 WS-IN-LEN PIC 9(4) VALUE 0.
+       01 WS-OP-LEN PIC 9(4) VALUE 0.
+       01 WS-IN-STATUS PIC X(02) VALUE "00".
+           88 WS-IN-OK VALUE "00".
+           88 WS-IN-EOF VALUE "10".
+       01 WS-OUT-STATUS PIC X(02) VALUE "00".
+           88 WS-OUT-OK VALUE "00".
+       01 WS-CHK-STATUS PIC X(02) VALUE "00".
+           88 WS-CHK-OK VALUE "00".
+       01 WS-RESTART-ROW PIC 9(04) VALUE 0.
+       01 WS-RESTARTED PIC 9(01) VALUE 0.
+       01 WS-CHK-COUNTER PIC 9(04) VALUE 0.
+       78 WS-CHK-INTERVAL VALUE 100.
+       01 WS-HDR-RECORD PIC X(4000).
+       01 WS-HDR-FIELDS REDEFINES WS-HDR-RECORD.
+           03 WS-HDR-PART-NO PIC X(05).
+           03 WS-HDR-NUM-DIGIT-ROWS PIC 9(02).
 
+       78 WS-MAX-DIGIT-ROWS VALUE 20.
+       78 WS-MAX-GRAND-TOTAL VALUE 999999999999999.
+       01 WS-NUM-DIGIT-ROWS PIC 9(02) VALUE 0.
+       01 WS-DIGIT-IDX PIC 9(02) VALUE 0.
+
+      *-----------------------------------------------------------
+      *    ONE ENTRY PER DIGIT ROW IN THE CROSSWISE BLOCK, TOP ROW
+      *    FIRST.  THE OPERATOR ROW THAT FOLLOWS THE BLOCK IS HELD
+      *    SEPARATELY IN WS-OP-ROW.
+      *-----------------------------------------------------------
        01 WS-T-I.
-           03 WS-INPUT-R0 PIC X(4000) VALUE "\0".
-           03 WS-INPUT-R1 PIC X(4000) VALUE "\0".
-           03 WS-INPUT-R2 PIC X(4000) VALUE "\0".
-           03 WS-INPUT-R3 PIC X(4000) VALUE "\0".
-           03 WS-INPUT-R4 PIC X(4000) VALUE "\0".
+           03 WS-INPUT-ROW PIC X(4000) OCCURS 20 TIMES.
+       01 WS-OP-ROW PIC X(4000) VALUE SPACE.
 
        01 WS-CELL PIC 9(5) VALUE 0.
        01 WS-OP PIC X(1) VALUE " ".
@@ -17,95 +202,272 @@
        01 WS-UB PIC 9(4) VALUE 0.
        01 WS-FLAG PIC 9(1) VALUE 0.
        01 WS-ICOL PIC 9(4) VALUE 1.
+       01 WS-BLOCK-CNT PIC 9(04) VALUE 0.
+       01 WS-MEAS-STATUS PIC X(01) VALUE "0".
+           88 WS-MEAS-OK VALUE "0".
+           88 WS-MEAS-ZERO-WIDTH VALUE "1".
 
-       01 WS-I PIC 9(4) VALUE 1.
+       01 WS-I PIC 9(5) VALUE 1.
        01 WS-J PIC 9(5).
        01 WS-K PIC 9(5).
        01 WS-L PIC 9(5).
        01 WS-M PIC 9(5).
        01 WS-N PIC 9(5).
 
-      * Building up a single number, a digit at a time.
-       01 WS-DIGITS.
-           03 WS-DIGIT-0 PIC 9(1).
-           03 WS-DIGIT-1 PIC 9(1).
-           03 WS-DIGIT-2 PIC 9(1).
-           03 WS-DIGIT-3 PIC 9(1).
+      * Building up a single number, a digit at a time, most
+      * significant digit first - WS-DIGIT-VALUE(1) is the top row
+      * of the block, WS-DIGIT-VALUE(WS-NUM-DIGIT-ROWS) the bottom.
+       01 WS-DIGIT-TBL.
+           03 WS-DIGIT-VALUE PIC 9(1) OCCURS 20 TIMES.
+       01 WS-DIGITS-NUM PIC 9(20) VALUE 0.
+       01 WS-IS-NEG PIC 9(1) VALUE 0.
+       01 WS-SIGNED-DIGITS PIC S9(20) VALUE 0.
+       01 WS-SAW-GAP PIC 9(1) VALUE 0.
 
        01 WS-SCRATCH PIC S9(20) COMP-3 VALUE 0.
        01 WS-SCRATCH2 PIC S9(20) COMP-3 VALUE 0.
        01 WS-TOTAL PIC S9(31) COMP-3 VALUE 0.
        01 WS-TOTAL-STR PIC X(31).
 
-       01 WS-T-CW.
-           03 WS-CW PIC 9(1) OCCURS 1000 TIMES.
+       78 WS-MAX-ROWS VALUE 9999.
+
+      *-----------------------------------------------------------
+      *    WS-CW(I) IS THE WIDTH, IN CHARACTER POSITIONS, OF THE
+      *    I-TH OPERATOR-DELIMITED BLOCK - I.E. HOW MANY NUMBERS ARE
+      *    STACKED SIDE BY SIDE IN THAT BLOCK.  WS-D-VALUE(I, P) IS
+      *    THE ASSEMBLED VALUE OF THE P-TH NUMBER IN BLOCK I.
+      *-----------------------------------------------------------
+       COPY "cw-tbl.cpy".
 
        01 WS-T-D.
-           03 WS-D0 PIC 9(4) OCCURS 1000 TIMES.
-           03 WS-D1 PIC 9(4) OCCURS 1000 TIMES.
-           03 WS-D2 PIC 9(4) OCCURS 1000 TIMES.
-           03 WS-D3 PIC 9(4) OCCURS 1000 TIMES.
+           03 WS-D-ROW OCCURS 9999 TIMES.
+               05 WS-D-VALUE PIC S9(20) OCCURS 99 TIMES.
 
-       01 WS-T-O.
-           03 WS-O PIC X(1) OCCURS 1000 TIMES.
+       COPY "op-tbl.cpy".
+
+       01 WS-ROW-COUNT PIC 9(04) VALUE 0.
+       01 WS-CNT-PLUS PIC 9(04) VALUE 0.
+       01 WS-CNT-STAR PIC 9(04) VALUE 0.
+       01 WS-CNT-MINUS PIC 9(04) VALUE 0.
+       01 WS-CNT-SLASH PIC 9(04) VALUE 0.
 
        PROCEDURE DIVISION.
-           ACCEPT WS-INPUT-R0 FROM STDIN.
-           ACCEPT WS-INPUT-R1 FROM STDIN.
-           ACCEPT WS-INPUT-R2 FROM STDIN.
-           ACCEPT WS-INPUT-R3 FROM STDIN.
-           ACCEPT WS-INPUT-R4 FROM STDIN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-READ-HEADER THRU 1500-EXIT.
+           PERFORM 1600-CHECK-RESTART THRU 1600-EXIT.
+           PERFORM 2000-READ-CROSSWISE-ROWS THRU 2000-EXIT.
+           CALL "MEAS-CW" USING WS-OP-ROW, WS-OP-LEN, WS-T-O, WS-T-CW,
+               WS-BLOCK-CNT, WS-MEAS-STATUS.
+           IF NOT WS-MEAS-OK
+             DISPLAY "DAY6P2: ZERO-WIDTH BLOCK IN OPERATOR ROW OF "
+                 "BATCH " WS-PART-NO " - TWO OPERATOR CHARACTERS "
+                 "WITH NOTHING BETWEEN THEM"
+             PERFORM 9999-TERMINATE THRU 9999-EXIT
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           PERFORM 3500-VALIDATE-OPERATORS THRU 3500-EXIT.
+           PERFORM 3000-ASSEMBLE-DIGITS THRU 3000-EXIT.
+           PERFORM 4000-COMPUTE-TOTALS THRU 4000-EXIT.
+           PERFORM 4700-COUNT-OPERATORS THRU 4700-EXIT.
+           PERFORM 4800-CHECK-OVERFLOW THRU 4800-EXIT.
+           PERFORM 5000-REPORT THRU 5000-EXIT.
+           PERFORM 9000-CLEAR-CHECKPOINT THRU 9000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
 
-           CALL "MEAS-CW" USING WS-T-I, WS-T-O, WS-T-CW.
+       1000-INITIALIZE.
+           ACCEPT WS-VERBOSE-FLAG FROM ENVIRONMENT "DAY6P2VERBOSE".
+           OPEN INPUT WS-IN-FILE.
+           IF NOT WS-IN-OK
+             DISPLAY "DAY6P2: UNABLE TO OPEN WSIN, STATUS=" WS-IN-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           OPEN OUTPUT WS-OUT-FILE.
+           IF NOT WS-OUT-OK
+             DISPLAY "DAY6P2: UNABLE TO OPEN WSOUT, STATUS="
+                 WS-OUT-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       1000-EXIT.
+           EXIT.
 
+      *-----------------------------------------------------------
+      *    THE HEADER RECORD CARRIES THE BATCH/JOB IDENTIFIER FOR
+      *    THIS WORKSHEET, SO THE TOTAL CAN BE MATCHED BACK TO ITS
+      *    BATCH IN THE RUN LOG, AND THE NUMBER OF DIGIT ROWS IN THE
+      *    CROSSWISE BLOCK THAT FOLLOWS - THE BLOCK IS NO LONGER A
+      *    FIXED FOUR ROWS, SO TALLER SHEETS ARE READ CORRECTLY.
+      *-----------------------------------------------------------
+       1500-READ-HEADER.
+           PERFORM 8000-READ-RECORD THRU 8000-EXIT.
+           MOVE WS-IN-RECORD TO WS-HDR-RECORD.
+           MOVE WS-HDR-PART-NO TO WS-PART-NO.
+           MOVE WS-HDR-NUM-DIGIT-ROWS TO WS-NUM-DIGIT-ROWS.
+           IF WS-NUM-DIGIT-ROWS < 1 OR WS-NUM-DIGIT-ROWS
+               > WS-MAX-DIGIT-ROWS
+             DISPLAY "DAY6P2: DIGIT ROW COUNT " WS-NUM-DIGIT-ROWS
+                 " ON HEADER RECORD IS OUT OF RANGE (1-"
+                 WS-MAX-DIGIT-ROWS ")"
+             PERFORM 9999-TERMINATE THRU 9999-EXIT
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    LOOK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN OF THIS
+      *    SAME BATCH.  IF WSCHKPT HOLDS A RECORD FOR WS-PART-NO, THE
+      *    RUNNING TOTAL AND LAST ROW PROCESSED ARE RESTORED SO
+      *    4000-COMPUTE-TOTALS CAN PICK UP AFTER THAT ROW.  NO
+      *    CHECKPOINT, OR ONE FOR A DIFFERENT BATCH, MEANS A NORMAL
+      *    RUN FROM ROW ONE.
+      *-----------------------------------------------------------
+       1600-CHECK-RESTART.
+           MOVE 0 TO WS-RESTART-ROW.
+           MOVE 0 TO WS-RESTARTED.
+           OPEN INPUT WS-CHK-FILE.
+           IF WS-CHK-OK
+             READ WS-CHK-FILE INTO WS-CHK-RECORD
+               AT END
+                 CONTINUE
+             END-READ
+             IF WS-CHK-OK AND CHK-PART-NO EQUAL WS-PART-NO
+               MOVE CHK-ROW TO WS-RESTART-ROW
+               MOVE CHK-TOTAL TO WS-TOTAL
+               MOVE 1 TO WS-RESTARTED
+               DISPLAY "DAY6P2: CHECKPOINT FOUND FOR BATCH "
+                   WS-PART-NO " AT ROW " WS-RESTART-ROW
+             END-IF
+             CLOSE WS-CHK-FILE
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    READ WS-NUM-DIGIT-ROWS DIGIT ROWS, TOP ROW FIRST, THEN
+      *    THE OPERATOR ROW THAT CLOSES THE BLOCK.
+      *-----------------------------------------------------------
+       2000-READ-CROSSWISE-ROWS.
+           COMPUTE WS-OP-LEN = 0.
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+               UNTIL WS-DIGIT-IDX > WS-NUM-DIGIT-ROWS
+             PERFORM 8000-READ-RECORD THRU 8000-EXIT
+             MOVE WS-IN-RECORD TO WS-INPUT-ROW(WS-DIGIT-IDX)
+             IF WS-IN-LEN > WS-OP-LEN
+               MOVE WS-IN-LEN TO WS-OP-LEN
+             END-IF
+           END-PERFORM.
+           PERFORM 8000-READ-RECORD THRU 8000-EXIT.
+           MOVE WS-IN-RECORD TO WS-OP-ROW.
+           IF WS-IN-LEN > WS-OP-LEN
+             MOVE WS-IN-LEN TO WS-OP-LEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    ASSEMBLE EACH STACKED NUMBER BY SCANNING ITS DIGIT ROWS
+      *    BOTTOM TO TOP.  THE FIRST NON-BLANK CHARACTER FOUND IS
+      *    THE LEAST SIGNIFICANT DIGIT, THE NEXT IS THE NEXT DIGIT
+      *    UP, AND SO ON - A BLANK ROW ABOVE THE NUMBER (THE SHEET'S
+      *    WAY OF RIGHT-JUSTIFYING A SHORTER NUMBER) CONTRIBUTES
+      *    NOTHING RATHER THAN A LEADING ZERO.  ONCE A DIGIT HAS BEEN
+      *    SEEN, A BLANK FURTHER UP FOLLOWED BY ANOTHER DIGIT MEANS
+      *    THE COLUMN IS JAGGED - A GAP IN THE MIDDLE OF THE STACK
+      *    RATHER THAN A CLEAN RUN OF BLANKS ABOVE IT - AND THE SHEET
+      *    IS REJECTED RATHER THAN SILENTLY DROPPING THE GAP.
+      *-----------------------------------------------------------
+       3000-ASSEMBLE-DIGITS.
            COMPUTE WS-M = 0.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 1000
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-BLOCK-CNT
              PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J >= WS-CW(WS-I)
                COMPUTE WS-N = 0
-               MOVE 0 TO WS-DIGITS
-      *        Going up...
-               PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K = 5
-                 COMPUTE WS-L = 4000*(4 - WS-K) + WS-M + WS-J + 1
-                 DISPLAY "L:" WS-L " >" WS-T-I(WS-L:1) "<"
-      *          * -> char = LS-T-I(WS-L).. is it blank?
-                 IF WS-T-I(WS-L:1) NOT EQUAL " "
-                   EVALUATE WS-N
-                     WHEN 0
-                       MOVE WS-T-I(WS-L:1) TO WS-DIGIT-3
-                     WHEN 1
-                       MOVE WS-T-I(WS-L:1) TO WS-DIGIT-2
-                     WHEN 2
-                       MOVE WS-T-I(WS-L:1) TO WS-DIGIT-1
-                     WHEN 3
-                       MOVE WS-T-I(WS-L:1) TO WS-DIGIT-0
-                   END-EVALUATE
-                   ADD 1 TO WS-N
+               COMPUTE WS-IS-NEG = 0
+               COMPUTE WS-SAW-GAP = 0
+               MOVE 0 TO WS-DIGIT-TBL
+               PERFORM VARYING WS-K FROM WS-NUM-DIGIT-ROWS BY -1
+                   UNTIL WS-K < 1
+                 IF WS-VERBOSE
+                   DISPLAY "L:" WS-K " " WS-M " " WS-J " >"
+                       WS-INPUT-ROW(WS-K)(WS-M + WS-J + 1:1) "<"
+                 END-IF
+                 IF WS-INPUT-ROW(WS-K)(WS-M + WS-J + 1:1) NOT EQUAL " "
+                   IF WS-SAW-GAP EQUAL 1
+                     DISPLAY "DAY6P2: JAGGED COLUMN IN BLOCK " WS-I
+                         " COLUMN " WS-J " OF BATCH " WS-PART-NO
+                         " - GAP BETWEEN STACKED DIGITS"
+                     PERFORM 9999-TERMINATE THRU 9999-EXIT
+                     STOP RUN WITH ERROR STATUS 16
+                   END-IF
+                   IF WS-INPUT-ROW(WS-K)(WS-M + WS-J + 1:1) EQUAL "-"
+                     MOVE 1 TO WS-IS-NEG
+                   ELSE
+                     COMPUTE WS-DIGIT-IDX = WS-NUM-DIGIT-ROWS - WS-N
+                     MOVE WS-INPUT-ROW(WS-K)(WS-M + WS-J + 1:1)
+                         TO WS-DIGIT-VALUE(WS-DIGIT-IDX)
+                     ADD 1 TO WS-N
+                   END-IF
+                 ELSE
+                   IF WS-N > 0
+                     MOVE 1 TO WS-SAW-GAP
+                   END-IF
                  END-IF
                END-PERFORM
-      *        At the bottom, one number done!
-
-      *        IF WS-N GREATER THAN 0
-               EVALUATE WS-J
-                 WHEN 0
-                   MOVE WS-DIGITS TO WS-D0(WS-I)
-                 WHEN 1
-                   MOVE WS-DIGITS TO WS-D1(WS-I)
-                 WHEN 2
-                   MOVE WS-DIGITS TO WS-D2(WS-I)
-                 WHEN 3
-                   MOVE WS-DIGITS TO WS-D3(WS-I)
-               END-EVALUATE
-               DISPLAY WS-DIGITS
-      *        END-IF
+      *        At the top, one number done!
+
+               COMPUTE WS-DIGITS-NUM = 0
+               PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                   UNTIL WS-DIGIT-IDX > WS-NUM-DIGIT-ROWS
+                 COMPUTE WS-DIGITS-NUM =
+                     WS-DIGITS-NUM * 10 + WS-DIGIT-VALUE(WS-DIGIT-IDX)
+               END-PERFORM
 
+               IF WS-IS-NEG EQUAL 1
+                 COMPUTE WS-SIGNED-DIGITS = 0 - WS-DIGITS-NUM
+               ELSE
+                 COMPUTE WS-SIGNED-DIGITS = WS-DIGITS-NUM
+               END-IF
+               MOVE WS-SIGNED-DIGITS TO WS-D-VALUE(WS-I, WS-J + 1)
+               IF WS-VERBOSE
+                 DISPLAY WS-SIGNED-DIGITS
+               END-IF
              END-PERFORM
              COMPUTE WS-M = WS-M + WS-CW(WS-I) + 1
            END-PERFORM.
+       3000-EXIT.
+           EXIT.
 
-           COMPUTE WS-TOTAL = 0.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 1000
+      *-----------------------------------------------------------
+      *    CHECK EVERY BLOCK'S OPERATOR AGAINST THE ALLOWED SET
+      *    BEFORE ANY TOTAL IS COMPUTED, SO A MIS-KEYED SHEET IS
+      *    REJECTED OUTRIGHT INSTEAD OF HAVING THE BAD BLOCK SILENTLY
+      *    DROPPED OUT OF WS-TOTAL.
+      *-----------------------------------------------------------
+       3500-VALIDATE-OPERATORS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-BLOCK-CNT
+             IF NOT WS-OP-VALID(WS-I)
+               DISPLAY "DAY6P2: INVALID OPERATOR '" WS-O-VALUE(WS-I)
+                   "' IN BLOCK " WS-I " OF BATCH " WS-PART-NO
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+             END-IF
+           END-PERFORM.
+       3500-EXIT.
+           EXIT.
+
+       4000-COMPUTE-TOTALS.
+           IF WS-RESTARTED EQUAL 0
+             COMPUTE WS-TOTAL = 0
+           ELSE
+             DISPLAY "DAY6P2: RESUMING BATCH " WS-PART-NO
+                 " FROM CHECKPOINT AT ROW " WS-RESTART-ROW
+           END-IF.
+           COMPUTE WS-CHK-COUNTER = 0.
+           COMPUTE WS-I = WS-RESTART-ROW + 1.
+           PERFORM VARYING WS-I FROM WS-I BY 1 UNTIL WS-I > WS-BLOCK-CNT
              COMPUTE WS-SCRATCH = 0
-             EVALUATE WS-O(WS-I)
+             EVALUATE WS-O-VALUE(WS-I)
                WHEN "*"
                  COMPUTE WS-SCRATCH = 1
                WHEN "+"
@@ -113,28 +475,183 @@
              END-EVALUATE
              PERFORM VARYING WS-J
                FROM 0 BY 1 UNTIL WS-J = WS-CW(WS-I)
-             MOVE WS-T-D(1000*(WS-J - 1) + WS-I:4) TO WS-SCRATCH2
-               EVALUATE WS-J
-                 WHEN 0
-                   MOVE WS-D0(WS-I) TO WS-SCRATCH2
-                 WHEN 1
-                   MOVE WS-D1(WS-I) TO WS-SCRATCH2
-                 WHEN 2
-                   MOVE WS-D2(WS-I) TO WS-SCRATCH2
-                 WHEN 3
-                   MOVE WS-D3(WS-I) TO WS-SCRATCH2
-               END-EVALUATE
+               MOVE WS-D-VALUE(WS-I, WS-J + 1) TO WS-SCRATCH2
 
-               EVALUATE WS-O(WS-I)
-                 WHEN "*"
+      *        "-" AND "/" RUN RIGHT TO LEFT ACROSS THE BLOCK'S
+      *        NUMBERS, SO THE FIRST COLUMN SEEDS WS-SCRATCH RATHER
+      *        THAN COMBINING WITH IT.
+               EVALUATE TRUE
+                 WHEN WS-O-VALUE(WS-I) EQUAL "*"
                    MULTIPLY WS-SCRATCH2 BY WS-SCRATCH
-                 WHEN "+"
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P2: SCRATCH OVERFLOW IN BLOCK "
+                           WS-I " COLUMN " WS-J
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-MULTIPLY
+                 WHEN WS-O-VALUE(WS-I) EQUAL "+"
                    ADD WS-SCRATCH2 TO WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P2: SCRATCH OVERFLOW IN BLOCK "
+                           WS-I " COLUMN " WS-J
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-ADD
+                 WHEN WS-O-VALUE(WS-I) EQUAL "-" AND WS-J EQUAL 0
+                   MOVE WS-SCRATCH2 TO WS-SCRATCH
+                 WHEN WS-O-VALUE(WS-I) EQUAL "-"
+                   SUBTRACT WS-SCRATCH2 FROM WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P2: SCRATCH OVERFLOW IN BLOCK "
+                           WS-I " COLUMN " WS-J
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-SUBTRACT
+                 WHEN WS-O-VALUE(WS-I) EQUAL "/" AND WS-J EQUAL 0
+                   MOVE WS-SCRATCH2 TO WS-SCRATCH
+                 WHEN WS-O-VALUE(WS-I) EQUAL "/"
+                   IF WS-SCRATCH2 EQUAL 0
+                     DISPLAY "DAY6P2: DIVIDE BY ZERO IN BLOCK " WS-I
+                         " COLUMN " WS-J
+                     PERFORM 9999-TERMINATE THRU 9999-EXIT
+                     STOP RUN WITH ERROR STATUS 16
+                   END-IF
+                   DIVIDE WS-SCRATCH BY WS-SCRATCH2 GIVING WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P2: SCRATCH OVERFLOW IN BLOCK "
+                           WS-I " COLUMN " WS-J
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-DIVIDE
                END-EVALUATE
-              DISPLAY "S2: " WS-SCRATCH2 " " WS-J " " WS-CW(WS-I)
+               IF WS-VERBOSE
+                 DISPLAY "S2: " WS-SCRATCH2 " " WS-J " " WS-CW(WS-I)
+               END-IF
              END-PERFORM
              ADD WS-SCRATCH TO WS-TOTAL
-             DISPLAY "S1:" WS-SCRATCH
+             IF WS-VERBOSE
+               DISPLAY "S1:" WS-SCRATCH
+             END-IF
+             ADD 1 TO WS-CHK-COUNTER
+             IF WS-CHK-COUNTER >= WS-CHK-INTERVAL
+               PERFORM 4600-WRITE-CHECKPOINT THRU 4600-EXIT
+               COMPUTE WS-CHK-COUNTER = 0
+             END-IF
            END-PERFORM.
-           DISPLAY WS-TOTAL.
-           STOP RUN.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    SAVE THE ROW JUST COMPLETED AND THE RUNNING TOTAL SO A
+      *    RESTART OF THIS BATCH CAN RESUME FROM HERE.  THE FILE
+      *    HOLDS A SINGLE RECORD - EACH CHECKPOINT REPLACES THE LAST.
+      *-----------------------------------------------------------
+       4600-WRITE-CHECKPOINT.
+           MOVE WS-PART-NO TO CHK-PART-NO.
+           MOVE SPACE TO CHK-FILL-1 CHK-FILL-2.
+           MOVE WS-I TO CHK-ROW.
+           MOVE WS-TOTAL TO CHK-TOTAL.
+           OPEN OUTPUT WS-CHK-FILE.
+           IF WS-CHK-OK
+             WRITE WS-CHK-RECORD
+             CLOSE WS-CHK-FILE
+           END-IF.
+       4600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    TALLIES THE BLOCK COUNT AND THE NUMBER OF BLOCKS PER
+      *    OPERATOR, FOR THE END-OF-RUN SUMMARY.  RUN AFRESH ON
+      *    EVERY EXECUTION - INCLUDING A RESTART - SINCE IT ONLY
+      *    SCANS THE OPERATOR TABLE ALREADY HELD IN WORKING-STORAGE
+      *    AND DOESN'T DEPEND ON HOW FAR THE TOTALLING LOOP GOT.
+      *    BOUNDED BY WS-BLOCK-CNT, THE BLOCK COUNT MEAS-CW ACTUALLY
+      *    MEASURED, RATHER THAN SCANNING FOR A ZERO-WIDTH WS-CW
+      *    ENTRY - A MIS-KEYED OPERATOR ROW CAN PRODUCE A GENUINE
+      *    ZERO-WIDTH BLOCK MID-SHEET, WHICH MEAS-CW NOW REJECTS
+      *    OUTRIGHT RATHER THAN LETTING IT PASS FOR "END OF DATA".
+      *-----------------------------------------------------------
+       4700-COUNT-OPERATORS.
+           COMPUTE WS-ROW-COUNT = 0.
+           COMPUTE WS-CNT-PLUS = 0.
+           COMPUTE WS-CNT-STAR = 0.
+           COMPUTE WS-CNT-MINUS = 0.
+           COMPUTE WS-CNT-SLASH = 0.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-BLOCK-CNT
+             ADD 1 TO WS-ROW-COUNT
+             EVALUATE WS-O-VALUE(WS-I)
+               WHEN "+"
+                 ADD 1 TO WS-CNT-PLUS
+               WHEN "*"
+                 ADD 1 TO WS-CNT-STAR
+               WHEN "-"
+                 ADD 1 TO WS-CNT-MINUS
+               WHEN "/"
+                 ADD 1 TO WS-CNT-SLASH
+             END-EVALUATE
+           END-PERFORM.
+       4700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    THE WSOUT TOTAL FIELD IS NARROWER THAN WS-TOTAL, SO A
+      *    SHEET WHOSE GRAND TOTAL WOULD NO LONGER FIT THERE IS
+      *    REJECTED HERE RATHER THAN BEING WRITTEN OUT TRUNCATED.
+      *-----------------------------------------------------------
+       4800-CHECK-OVERFLOW.
+           IF WS-TOTAL > WS-MAX-GRAND-TOTAL
+               OR WS-TOTAL < -WS-MAX-GRAND-TOTAL
+             DISPLAY "DAY6P2: GRAND TOTAL FOR BATCH " WS-PART-NO
+                 " OVERFLOWS THE WSOUT TOTAL FIELD"
+             PERFORM 9999-TERMINATE THRU 9999-EXIT
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       4800-EXIT.
+           EXIT.
+
+       5000-REPORT.
+           MOVE WS-TOTAL TO WS-TOTAL-STR.
+           DISPLAY "Batch: " WS-PART-NO " Total: " WS-TOTAL-STR.
+           DISPLAY "Batch: " WS-PART-NO " Rows: " WS-ROW-COUNT.
+           DISPLAY "Batch: " WS-PART-NO " Operators +: " WS-CNT-PLUS
+               " *: " WS-CNT-STAR " -: " WS-CNT-MINUS
+               " /: " WS-CNT-SLASH.
+           MOVE WS-PART-NO TO OUT-PART-NO.
+           MOVE SPACE TO OUT-FILL-1 OUT-FILL-2 OUT-FILL-3 OUT-FILL-4
+               OUT-FILL-5 OUT-FILL-6.
+           MOVE WS-TOTAL TO OUT-TOTAL.
+           MOVE WS-ROW-COUNT TO OUT-ROWS.
+           MOVE WS-CNT-PLUS TO OUT-CNT-PLUS.
+           MOVE WS-CNT-STAR TO OUT-CNT-STAR.
+           MOVE WS-CNT-MINUS TO OUT-CNT-MINUS.
+           MOVE WS-CNT-SLASH TO OUT-CNT-SLASH.
+           WRITE WS-OUT-RECORD.
+       5000-EXIT.
+           EXIT.
+
+       8000-READ-RECORD.
+           READ WS-IN-FILE INTO WS-IN-RECORD
+             AT END
+               DISPLAY "DAY6P2: UNEXPECTED END OF WSIN"
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    A CLEAN FINISH MEANS THERE IS NOTHING LEFT TO RESTART -
+      *    EMPTY OUT WSCHKPT SO A FRESH RUN OF THIS BATCH NUMBER
+      *    DOESN'T LATER MISTAKE A STALE CHECKPOINT FOR ITS OWN.
+      *-----------------------------------------------------------
+       9000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT WS-CHK-FILE.
+           CLOSE WS-CHK-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE WS-IN-FILE.
+           CLOSE WS-OUT-FILE.
+       9999-EXIT.
+           EXIT.
