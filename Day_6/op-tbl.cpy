@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  OP-TBL - OPERATOR TABLE, ONE CHARACTER PER WORKSHEET/CROSSWISE
+      *  ROW, HOLDING THE "*"/"+"/"-"/"/" THAT GOVERNS THAT ROW.  COPY
+      *  THIS MEMBER INTO A WORKING-STORAGE SECTION WHEREVER THIS
+      *  LAYOUT IS NEEDED (SEE OP-TBL-LS FOR THE LINKAGE SECTION
+      *  EQUIVALENT) SO IT ONLY HAS TO CHANGE IN ONE PLACE.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF DAY6P1 AND
+      *                   DAY6P2'S IDENTICAL OPERATOR TABLES.
+      *****************************************************************
+       01 WS-T-O.
+           03 WS-O-VALUE PIC X(1) OCCURS 9999 TIMES.
+               88 WS-OP-VALID VALUE "*" "+" "-" "/".
