@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  ROW-TBL-LS - LINKAGE SECTION COUNTERPART OF ROW-TBL, FOR A
+      *  PROGRAM THAT RECEIVES ONE COLUMN'S CELL VALUES AS A CALL
+      *  PARAMETER (SEE PARSE-INPUT-ROW) INSTEAD OF OWNING THE WHOLE
+      *  COLUMN TABLE.  SAME LAYOUT AS ROW-TBL, JUST UNDER THE LS-
+      *  STEM THIS SHOP USES FOR LINKAGE ITEMS.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF
+      *                   PARSE-INPUT-ROW'S ROW TABLE.
+      *  2026-08-09 RM    WIDENED TO S9(05)V9(02) TO MATCH WS-CELL-
+      *                   SIGNED IN PARSE-INPUT-ROW - A CELL OF
+      *                   10000 OR MORE WAS SILENTLY LOSING ITS
+      *                   HIGH-ORDER DIGIT ON THE MOVE INTO THE OLD
+      *                   NARROWER FIELD.
+      *****************************************************************
+       01 LS-TBL.
+           03 LS-R PIC S9(05)V9(02) OCCURS 9999 TIMES.
