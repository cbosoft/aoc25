@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  OP-TBL-LS - LINKAGE SECTION COUNTERPART OF OP-TBL, FOR A
+      *  PROGRAM THAT RECEIVES THE OPERATOR TABLE AS A CALL PARAMETER
+      *  (SEE MEAS-CW) INSTEAD OF OWNING IT.  SAME LAYOUT AS OP-TBL,
+      *  JUST UNDER THE LS- STEM THIS SHOP USES FOR LINKAGE ITEMS.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF MEAS-CW'S
+      *                   OPERATOR TABLE.
+      *****************************************************************
+       01 LS-T-O.
+           03 LS-O PIC X(1) OCCURS 9999 TIMES.
+               88 LS-OP-VALID VALUE "*" "+" "-" "/".
