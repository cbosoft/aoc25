@@ -1,10 +1,65 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "PARSE-INPUT-ROW".
+       AUTHOR. R MACRAE.
+       INSTALLATION. GENERAL LEDGER BATCH CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  PARSE-INPUT-ROW - SPLITS ONE WORKSHEET ROW INTO ITS
+      *  SPACE-SEPARATED CELL VALUES AND LOADS THEM INTO THE CALLER'S
+      *  ROW TABLE, LEFT TO RIGHT.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    RECOGNISE A LEADING "-" ON A CELL SO
+      *                   CREDIT/DEBIT ADJUSTMENT COLUMNS WITH
+      *                   NEGATIVE VALUES TOTAL CORRECTLY.
+      *  2026-08-09 RM    RAISED THE ROW TABLE CAPACITY AND ADDED AN
+      *                   LS-STATUS RETURN CODE SO A SHEET WITH MORE
+      *                   CELLS THAN THE TABLE HOLDS IS FLAGGED TO THE
+      *                   CALLER INSTEAD OF OVERRUNNING LS-TBL.
+      *  2026-08-09 RM    RECOGNISES A DECIMAL POINT IN A CELL SO
+      *                   WORKSHEETS WITH PENNY-LEVEL VALUES TOTAL
+      *                   CORRECTLY INSTEAD OF BEING TRUNCATED TO THE
+      *                   WHOLE NUMBER.  THE FRACTION IS KEPT TO TWO
+      *                   DIGITS; ANYTHING BEYOND THAT IS TRUNCATED.
+      *                   THE SIGN IS APPLIED IN A SEPARATE COMPUTE
+      *                   FROM THE MAGNITUDE BUILD-UP, NOT CHAINED INTO
+      *                   ONE STATEMENT, SINCE NEGATING A V9(02) FIELD
+      *                   IN THE SAME COMPUTE AS THE WHOLE/FRACTION
+      *                   ADDITION PRODUCED A WRONG ANSWER ON THIS
+      *                   SHOP'S COMPILER.
+      *  2026-08-09 RM    FIXED A CELL-BOUNDARY BUG THAT SET THE NEXT
+      *                   CELL'S LOWER BOUND TO THE DELIMITING SPACE
+      *                   ITSELF INSTEAD OF ONE PAST IT, SO EVERY CELL
+      *                   AFTER THE FIRST IN A ROW STARTED ONE
+      *                   CHARACTER EARLY AND A LEADING "-" WAS NEVER
+      *                   SEEN EXCEPT ON THE ROW'S FIRST CELL.
+      *  2026-08-09 RM    LS-TBL IS NOW A COPY OF ROW-TBL-LS, THE SAME
+      *                   LAYOUT SHARED WITH DAY6P1'S COLUMN TABLE,
+      *                   RATHER THAN ITS OWN INLINE COPY OF THE SAME
+      *                   FIELD.
+      *  2026-08-09 RM    WIDENED LS-R (VIA ROW-TBL-LS) TO S9(05)V9(02)
+      *                   TO MATCH WS-CELL-SIGNED - A CELL VALUE OF
+      *                   10000 OR MORE WAS SILENTLY LOSING ITS
+      *                   HIGH-ORDER DIGIT ON THE MOVE AT LINE 85 INTO
+      *                   THE OLD NARROWER FIELD.
+      *****************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-CELL PIC 9(5).
+       78 WS-MAX-ROWS VALUE 9999.
+       01 WS-CELL-SIGNED PIC S9(05)V9(02).
        01 WS-CELL-STR PIC X(1).
        01 WS-HAS-NONEMPTY PIC 9(1).
+       01 WS-IS-NEGATIVE PIC 9(1) VALUE 0.
+       01 WS-NUM-LB PIC 9(4).
+       01 WS-DOT-POS PIC 9(4) VALUE 0.
+       01 WS-WHOLE-LEN PIC 9(4).
+       01 WS-FRAC-LEN PIC 9(4).
+       01 WS-WHOLE-STR PIC 9(5) VALUE 0.
+       01 WS-FRAC-RAW PIC X(02) VALUE "00".
+       01 WS-FRAC-STR PIC 9(02) VALUE 0.
        01 WS-LB PIC 9(4) VALUE 1.
        01 WS-UB PIC 9(4) VALUE 0.
        01 WS-ICOL PIC 9(4) VALUE 1.
@@ -12,28 +67,83 @@
        LINKAGE SECTION.
        01 LS-INP PIC X(4000) VALUE "\0".
        01 LS-COLS PIC 9(4) VALUE 1.
-       01 LS-TBL.
-           03 LS-R PIC 9(04) OCCURS 1000 TIMES.
-       PROCEDURE DIVISION USING LS-INP, LS-COLS, LS-TBL.
+       COPY "row-tbl-ls.cpy".
+       01 LS-STATUS PIC X(01) VALUE "0".
+           88 LS-STATUS-OK VALUE "0".
+           88 LS-STATUS-OVERFLOW VALUE "1".
+       PROCEDURE DIVISION USING LS-INP, LS-COLS, LS-TBL, LS-STATUS.
        SUB-MAIN.
            COMPUTE WS-ICOL = 1.
            COMPUTE WS-UB = 0.
            COMPUTE WS-LB = 1.
            COMPUTE WS-HAS-NONEMPTY = 0.
+           SET LS-STATUS-OK TO TRUE.
            PERFORM UNTIL WS-UB GREATER THAN OR EQUAL TO 4000
              COMPUTE WS-UB = WS-UB + 1
              MOVE LS-INP(WS-UB:1) TO WS-CELL-STR
              IF WS-CELL-STR EQUAL " "
-        MOVE LS-INP(WS-LB:WS-UB - WS-LB) TO WS-CELL
                IF WS-HAS-NONEMPTY GREATER THAN 0
-                 MOVE WS-CELL TO LS-R(WS-ICOL)
+                 PERFORM SPLIT-SIGN-AND-DIGITS
+                 IF WS-ICOL GREATER THAN WS-MAX-ROWS
+                   SET LS-STATUS-OVERFLOW TO TRUE
+                 ELSE
+                   MOVE WS-CELL-SIGNED TO LS-R(WS-ICOL)
+                 END-IF
                  ADD 1 TO WS-ICOL
                  COMPUTE WS-HAS-NONEMPTY = 0
                END-IF
-               MOVE WS-UB TO WS-LB
+               COMPUTE WS-LB = WS-UB + 1
              ELSE
                COMPUTE WS-HAS-NONEMPTY = 1
              END-IF
              MOVE WS-ICOL TO LS-COLS
            END-PERFORM.
            EXIT PROGRAM.
+
+      *-----------------------------------------------------------
+      *    A CELL RUNS FROM WS-LB TO WS-UB - 1.  IF IT STARTS WITH
+      *    A "-" THE REMAINDER IS THE MAGNITUDE AND THE RESULT IS
+      *    NEGATED; OTHERWISE THE WHOLE RUN IS THE MAGNITUDE.  A "."
+      *    SOMEWHERE IN THE MAGNITUDE SPLITS IT INTO A WHOLE PART AND
+      *    A FRACTION, KEPT TO TWO DIGITS - A SHORTER FRACTION (".5")
+      *    IS LEFT-JUSTIFIED INTO THE FRACTION, NOT ZERO-PADDED ON
+      *    THE LEFT, SO ".5" MEANS FIFTY CENTS, NOT FIVE.
+      *-----------------------------------------------------------
+       SPLIT-SIGN-AND-DIGITS.
+           COMPUTE WS-IS-NEGATIVE = 0.
+           COMPUTE WS-NUM-LB = WS-LB.
+           IF LS-INP(WS-LB:1) EQUAL "-"
+             COMPUTE WS-IS-NEGATIVE = 1
+             COMPUTE WS-NUM-LB = WS-LB + 1
+           END-IF.
+           COMPUTE WS-DOT-POS = 0.
+           PERFORM VARYING WS-I FROM WS-NUM-LB BY 1 UNTIL WS-I >= WS-UB
+             IF LS-INP(WS-I:1) EQUAL "."
+               MOVE WS-I TO WS-DOT-POS
+             END-IF
+           END-PERFORM.
+           IF WS-DOT-POS > 0
+             COMPUTE WS-WHOLE-LEN = WS-DOT-POS - WS-NUM-LB
+             COMPUTE WS-FRAC-LEN = WS-UB - WS-DOT-POS - 1
+           ELSE
+             COMPUTE WS-WHOLE-LEN = WS-UB - WS-NUM-LB
+             COMPUTE WS-FRAC-LEN = 0
+           END-IF.
+           IF WS-WHOLE-LEN > 0
+             MOVE LS-INP(WS-NUM-LB:WS-WHOLE-LEN) TO WS-WHOLE-STR
+           ELSE
+             MOVE 0 TO WS-WHOLE-STR
+           END-IF.
+           MOVE "00" TO WS-FRAC-RAW.
+           IF WS-FRAC-LEN > 2
+             COMPUTE WS-FRAC-LEN = 2
+           END-IF.
+           IF WS-FRAC-LEN > 0
+             MOVE LS-INP(WS-DOT-POS + 1:WS-FRAC-LEN)
+                 TO WS-FRAC-RAW(1:WS-FRAC-LEN)
+           END-IF.
+           MOVE WS-FRAC-RAW TO WS-FRAC-STR.
+           COMPUTE WS-CELL-SIGNED = WS-WHOLE-STR + (WS-FRAC-STR / 100).
+           IF WS-IS-NEGATIVE EQUAL 1
+             COMPUTE WS-CELL-SIGNED = 0 - WS-CELL-SIGNED
+           END-IF.
