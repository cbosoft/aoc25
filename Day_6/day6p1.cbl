@@ -1,77 +1,607 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "TEST".
+       PROGRAM-ID. DAY6P1.
+       AUTHOR. R MACRAE.
+       INSTALLATION. GENERAL LEDGER BATCH CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  DAY6P1 - WORKSHEET ROW/COLUMN TOTALLER
+      *
+      *  READS A WORKSHEET MADE UP OF A BLOCK OF VALUE ROWS FOLLOWED
+      *  BY ONE OPERATOR ROW AND ACCUMULATES A GRAND TOTAL ACROSS
+      *  EACH WORKSHEET ROW, USING THE OPERATOR ROW TO DECIDE WHETHER
+      *  A GIVEN ROW IS SUMMED OR MULTIPLIED ACROSS ITS COLUMNS.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    REPLACED STDIN ACCEPTS WITH A PROPER INPUT
+      *                   DATASET (WSIN) SO THE PROGRAM CAN RUN AS AN
+      *                   UNATTENDED BATCH STEP.
+      *  2026-08-09 RM    GENERALISED FROM A FIXED FOUR-COLUMN SHEET
+      *                   (A/B/C/D) TO A VARIABLE 2-6 COLUMN SHEET,
+      *                   DRIVEN BY A COLUMN COUNT ON THE HEADER
+      *                   RECORD.
+      *  2026-08-09 RM    ADDED OPERATOR-ROW VALIDATION SO A MIS-KEYED
+      *                   OPERATOR CHARACTER IS REJECTED BEFORE THE
+      *                   TOTALS ARE COMPUTED.
+      *  2026-08-09 RM    WIDENED COLUMN VALUES TO SIGNED SO CREDIT/
+      *                   DEBIT ADJUSTMENT COLUMNS TOTAL CORRECTLY.
+      *  2026-08-09 RM    RAISED THE ROW TABLES FROM 1000 TO 9999
+      *                   ENTRIES AND ADDED EXPLICIT REJECTION OF A
+      *                   WORKSHEET THAT STILL WON'T FIT, RATHER THAN
+      *                   READING PAST THE END OF THE TABLE.
+      *  2026-08-09 RM    WS-PART-NO IS NOW READ FROM THE WORKSHEET
+      *                   HEADER AND STAMPED ON THE TOTAL LINE SO A
+      *                   RUN CAN BE MATCHED BACK TO ITS BATCH.
+      *  2026-08-09 RM    ADDED "+" AND "*" SUBTOTAL BREAKDOWNS
+      *                   ALONGSIDE THE GRAND TOTAL FOR MONTH-END
+      *                   RECONCILIATION.
+      *  2026-08-09 RM    RESULTS ARE NOW ALSO WRITTEN TO THE WSOUT
+      *                   REPORT DATASET IN A FIXED LAYOUT, SO
+      *                   DOWNSTREAM PROGRAMS DON'T HAVE TO SCRAPE
+      *                   SYSOUT FOR THE TOTALS.
+      *  2026-08-09 RM    ADDED CHECKPOINT/RESTART ON THE TOTALLING
+      *                   LOOP - THE RUNNING TOTALS ARE SAVED TO
+      *                   WSCHKPT EVERY WS-CHK-INTERVAL ROWS SO A RERUN
+      *                   OF THE SAME BATCH PICKS UP WHERE IT LEFT OFF
+      *                   INSTEAD OF REPROCESSING THE WHOLE SHEET.
+      *  2026-08-09 RM    RECOGNISES "-" AND "/" OPERATOR ROWS
+      *                   ALONGSIDE "+" AND "*", WITH THEIR OWN
+      *                   SUBTOTAL BREAKDOWNS - "-" SUBTRACTS EACH
+      *                   COLUMN AFTER THE FIRST FROM IT, "/" DIVIDES
+      *                   THE FIRST COLUMN BY EACH COLUMN AFTER IT.
+      *  2026-08-09 RM    THE PER-CELL TRACE DISPLAYS ARE NOW GATED
+      *                   BEHIND WS-VERBOSE-FLAG (ENVIRONMENT VARIABLE
+      *                   DAY6P1VERBOSE=Y), OFF BY DEFAULT, SO A
+      *                   NORMAL RUN'S SYSOUT ISN'T FLOODED WITH A
+      *                   LINE PER CHARACTER/CELL.
+      *  2026-08-09 RM    WORKSHEET CELLS, THE RUNNING TOTALS AND THE
+      *                   CHECKPOINT/REPORT RECORDS ALL CARRY TWO
+      *                   DECIMAL PLACES NOW, SINCE PARSE-INPUT-ROW
+      *                   RECOGNISES A DECIMAL POINT IN A CELL.  THE
+      *                   TOTAL:/SUBTOTAL: TRACE LINES NOW USE A
+      *                   SIGNED, DECIMAL-EDITED PICTURE RATHER THAN
+      *                   A PLAIN DISPLAY FIELD, SO THEY SHOW THE SIGN
+      *                   AND DECIMAL POINT INSTEAD OF AN UNSIGNED
+      *                   DIGIT STRING.
+      *  2026-08-09 RM    THE OPERATOR TABLE IS NOW A COPY OF OP-TBL,
+      *                   THE SAME LAYOUT SHARED WITH DAY6P2 AND
+      *                   MEAS-CW, RATHER THAN ITS OWN INLINE COPY OF
+      *                   THE SAME FIELDS.
+      *  2026-08-09 RM    THE END-OF-RUN REPORT NOW ALSO GIVES THE
+      *                   WORKSHEET'S ROW COUNT AND A BREAKDOWN OF HOW
+      *                   MANY ROWS USED EACH OPERATOR, BOTH ON THE
+      *                   BATCH: DISPLAY LINES AND AS NEW TRAILING
+      *                   FIELDS ON THE WSOUT RECORD.
+      *  2026-08-09 RM    THE GRAND TOTAL IS NOW CHECKED AGAINST THE
+      *                   WSOUT TOTAL FIELD'S CAPACITY BEFORE IT'S
+      *                   MOVED THERE - WS-TOTAL ITSELF IS CARRIED
+      *                   WIDE ENOUGH TO NEVER OVERFLOW, BUT OUT-TOTAL
+      *                   ISN'T, SO A SHEET THAT ADDS UP TO MORE THAN
+      *                   THE REPORT FIELD CAN HOLD IS REJECTED
+      *                   INSTEAD OF BEING WRITTEN OUT TRUNCATED.
+      *  2026-08-09 RM    EACH MULTIPLY/ADD/SUBTRACT/DIVIDE INTO
+      *                   WS-SCRATCH WHILE TOTALLING A ROW NOW CARRIES
+      *                   AN ON SIZE ERROR CLAUSE, SO A SINGLE ROW
+      *                   THAT OVERFLOWS WS-SCRATCH IS REJECTED AT THE
+      *                   POINT IT HAPPENS INSTEAD OF SILENTLY
+      *                   WRAPPING AND FEEDING A CORRUPTED ROW TOTAL
+      *                   INTO WS-TOTAL UNDETECTED.
+      *  2026-08-09 RM    WS-COL-TABLE'S PER-COLUMN CELL ARRAY IS NOW
+      *                   A COPY OF ROW-TBL, THE SAME LAYOUT SHARED
+      *                   WITH PARSE-INPUT-ROW'S LS-TBL, RATHER THAN
+      *                   ITS OWN INLINE COPY OF THE SAME FIELD -
+      *                   RENAMED WS-COL-VALUE TO WS-ROW-VALUE TO
+      *                   MATCH THE SHARED MEMBER.
+      *  2026-08-09 RM    DROPPED WS-CELL, WS-LB, WS-UB AND WS-FLAG -
+      *                   LEFTOVER WORKING-STORAGE FROM BEFORE CELL
+      *                   PARSING MOVED INTO PARSE-INPUT-ROW, NO LONGER
+      *                   REFERENCED ANYWHERE IN THIS PROGRAM.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-IN-FILE ASSIGN TO "WSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT WS-OUT-FILE ASSIGN TO "WSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT WS-CHK-FILE ASSIGN TO "WSCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WS-IN-FILE
+           RECORDING MODE IS F.
+       01  WS-IN-RECORD PIC X(4000).
+
+       FD  WS-OUT-FILE
+           RECORDING MODE IS F.
+       01  WS-OUT-RECORD.
+           03 OUT-PART-NO PIC X(05).
+           03 OUT-FILL-1 PIC X(01).
+           03 OUT-TOTAL PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 OUT-FILL-2 PIC X(01).
+           03 OUT-TOTAL-PLUS PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 OUT-FILL-3 PIC X(01).
+           03 OUT-TOTAL-STAR PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 OUT-FILL-4 PIC X(01).
+           03 OUT-TOTAL-MINUS PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 OUT-FILL-5 PIC X(01).
+           03 OUT-TOTAL-SLASH PIC S9(13)V9(02) SIGN LEADING SEPARATE.
+           03 OUT-FILL-6 PIC X(01).
+           03 OUT-ROWS PIC 9(04).
+           03 OUT-FILL-7 PIC X(01).
+           03 OUT-CNT-PLUS PIC 9(04).
+           03 OUT-FILL-8 PIC X(01).
+           03 OUT-CNT-STAR PIC 9(04).
+           03 OUT-FILL-9 PIC X(01).
+           03 OUT-CNT-MINUS PIC 9(04).
+           03 OUT-FILL-10 PIC X(01).
+           03 OUT-CNT-SLASH PIC 9(04).
+
+      *-----------------------------------------------------------
+      *    HOLDS THE MOST RECENT CHECKPOINT TAKEN DURING
+      *    4000-COMPUTE-TOTALS - ONE RECORD, OVERWRITTEN ON EVERY
+      *    CHECKPOINT AND CLEARED AGAIN ON A CLEAN FINISH.
+      *-----------------------------------------------------------
+       FD  WS-CHK-FILE
+           RECORDING MODE IS F.
+       01  WS-CHK-RECORD.
+           03 CHK-PART-NO PIC X(05).
+           03 CHK-FILL-1 PIC X(01).
+           03 CHK-ROW PIC 9(04).
+           03 CHK-FILL-2 PIC X(01).
+           03 CHK-TOTAL PIC S9(29)V9(02) SIGN LEADING SEPARATE.
+           03 CHK-FILL-3 PIC X(01).
+           03 CHK-TOTAL-PLUS PIC S9(29)V9(02) SIGN LEADING SEPARATE.
+           03 CHK-FILL-4 PIC X(01).
+           03 CHK-TOTAL-STAR PIC S9(29)V9(02) SIGN LEADING SEPARATE.
+           03 CHK-FILL-5 PIC X(01).
+           03 CHK-TOTAL-MINUS PIC S9(29)V9(02) SIGN LEADING SEPARATE.
+           03 CHK-FILL-6 PIC X(01).
+           03 CHK-TOTAL-SLASH PIC S9(29)V9(02) SIGN LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
+       01 WS-VERBOSE-FLAG PIC X(01) VALUE " ".
+           88 WS-VERBOSE VALUE "Y" "y".
        01 WS-PART-NO PIC X(5).
+       01 WS-IN-STATUS PIC X(02) VALUE "00".
+           88 WS-IN-OK VALUE "00".
+           88 WS-IN-EOF VALUE "10".
+       01 WS-OUT-STATUS PIC X(02) VALUE "00".
+           88 WS-OUT-OK VALUE "00".
+       01 WS-CHK-STATUS PIC X(02) VALUE "00".
+           88 WS-CHK-OK VALUE "00".
+       01 WS-RESTART-ROW PIC 9(04) VALUE 0.
+       01 WS-RESTARTED PIC 9(01) VALUE 0.
+       01 WS-CHK-COUNTER PIC 9(04) VALUE 0.
+       78 WS-CHK-INTERVAL VALUE 100.
+       01 WS-HDR-RECORD PIC X(4000).
+       01 WS-HDR-FIELDS REDEFINES WS-HDR-RECORD.
+           03 WS-HDR-PART-NO PIC X(05).
+           03 WS-HDR-NUM-COLS PIC 9(02).
        01 WS-ROW PIC X(4000) VALUE "\0".
-       01 WS-CELL PIC 9(5) VALUE 0.
        01 WS-OP PIC X(1) VALUE " ".
-       01 WS-LB PIC 9(4) VALUE 1.
-       01 WS-UB PIC 9(4) VALUE 0.
-       01 WS-FLAG PIC 9(1) VALUE 0.
        01 WS-ICOL PIC 9(4) VALUE 1.
        01 WS-I PIC 9(4) VALUE 1.
-       01 WS-SCRATCH PIC S9(20) COMP-3 VALUE 0.
-       01 WS-TOTAL PIC S9(31) COMP-3 VALUE 0.
-       01 WS-TOTAL-STR PIC X(31).
-       01 WS-T-A.
-           03 WS-A-VALUE PIC 9(04) OCCURS 1000 TIMES.
-       01 WS-T-B.
-           03 WS-B-VALUE PIC 9(04) OCCURS 1000 TIMES.
-       01 WS-T-C.
-           03 WS-C-VALUE PIC 9(04) OCCURS 1000 TIMES.
-       01 WS-T-D.
-           03 WS-D-VALUE PIC 9(04) OCCURS 1000 TIMES.
-       01 WS-T-O.
-           03 WS-O-VALUE PIC X(1) OCCURS 1000 TIMES.
+       01 WS-SCRATCH PIC S9(18)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL PIC S9(29)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL-STR PIC -(28)9.99.
+       01 WS-TOTAL-PLUS PIC S9(29)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL-PLUS-STR PIC -(28)9.99.
+       01 WS-TOTAL-STAR PIC S9(29)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL-STAR-STR PIC -(28)9.99.
+       01 WS-TOTAL-MINUS PIC S9(29)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL-MINUS-STR PIC -(28)9.99.
+       01 WS-TOTAL-SLASH PIC S9(29)V9(02) COMP-3 VALUE 0.
+       01 WS-TOTAL-SLASH-STR PIC -(28)9.99.
+
+       78 WS-MAX-COLS VALUE 6.
+       78 WS-MAX-ROWS VALUE 9999.
+       78 WS-MAX-GRAND-TOTAL VALUE 9999999999999.99.
+       01 WS-NUM-COLS PIC 9(02) VALUE 0.
+       01 WS-COL-I PIC 9(02) VALUE 0.
+       01 WS-PARSE-STATUS PIC X(01) VALUE "0".
+           88 WS-PARSE-OK VALUE "0".
+       01 WS-COL-TABLE.
+           03 WS-COL OCCURS 6 TIMES.
+               COPY "row-tbl.cpy".
+       COPY "op-tbl.cpy".
+
+       01 WS-ROW-COUNT PIC 9(04) VALUE 0.
+       01 WS-CNT-PLUS PIC 9(04) VALUE 0.
+       01 WS-CNT-STAR PIC 9(04) VALUE 0.
+       01 WS-CNT-MINUS PIC 9(04) VALUE 0.
+       01 WS-CNT-SLASH PIC 9(04) VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT WS-ROW FROM STDIN.
-           CALL "PARSE-INPUT-ROW" USING WS-ROW, WS-ICOL, WS-T-A.
-           ACCEPT WS-ROW FROM STDIN.
-           CALL "PARSE-INPUT-ROW" USING WS-ROW, WS-ICOL, WS-T-B.
-           ACCEPT WS-ROW FROM STDIN.
-           CALL "PARSE-INPUT-ROW" USING WS-ROW, WS-ICOL, WS-T-C.
-           ACCEPT WS-ROW FROM STDIN.
-           CALL "PARSE-INPUT-ROW" USING WS-ROW, WS-ICOL, WS-T-D.
-
-           ACCEPT WS-ROW FROM STDIN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-READ-HEADER THRU 1500-EXIT.
+           PERFORM 1600-CHECK-RESTART THRU 1600-EXIT.
+           PERFORM 2000-READ-VALUE-ROWS THRU 2000-EXIT.
+           PERFORM 3000-READ-OPERATOR-ROW THRU 3000-EXIT.
+           PERFORM 3500-VALIDATE-OPERATORS THRU 3500-EXIT.
+           PERFORM 4000-COMPUTE-TOTALS THRU 4000-EXIT.
+           PERFORM 4700-COUNT-OPERATORS THRU 4700-EXIT.
+           PERFORM 4800-CHECK-OVERFLOW THRU 4800-EXIT.
+           PERFORM 5000-REPORT THRU 5000-EXIT.
+           PERFORM 9000-CLEAR-CHECKPOINT THRU 9000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-VERBOSE-FLAG FROM ENVIRONMENT "DAY6P1VERBOSE".
+           OPEN INPUT WS-IN-FILE.
+           IF NOT WS-IN-OK
+             DISPLAY "DAY6P1: UNABLE TO OPEN WSIN, STATUS=" WS-IN-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           OPEN OUTPUT WS-OUT-FILE.
+           IF NOT WS-OUT-OK
+             DISPLAY "DAY6P1: UNABLE TO OPEN WSOUT, STATUS="
+                 WS-OUT-STATUS
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    THE HEADER RECORD CARRIES THE NUMBER OF VALUE COLUMNS
+      *    ON THIS WORKSHEET, ZERO-PADDED IN ITS FIRST TWO BYTES,
+      *    SO THE SAME PROGRAM CAN TOTAL A 2-COLUMN SHEET OR A
+      *    6-COLUMN SHEET WITHOUT A HAND-EDITED COPY.
+      *-----------------------------------------------------------
+       1500-READ-HEADER.
+           PERFORM 8000-READ-RECORD THRU 8000-EXIT.
+           MOVE WS-ROW TO WS-HDR-RECORD.
+           MOVE WS-HDR-PART-NO TO WS-PART-NO.
+           MOVE WS-HDR-NUM-COLS TO WS-NUM-COLS.
+           IF WS-NUM-COLS < 2 OR WS-NUM-COLS > WS-MAX-COLS
+             DISPLAY "DAY6P1: COLUMN COUNT " WS-NUM-COLS
+                 " ON HEADER RECORD IS OUT OF RANGE (2-"
+                 WS-MAX-COLS ")"
+             PERFORM 9999-TERMINATE THRU 9999-EXIT
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    LOOK FOR A CHECKPOINT LEFT BY A PRIOR, ABENDED RUN OF THIS
+      *    SAME BATCH.  IF WSCHKPT HOLDS A RECORD FOR WS-PART-NO, THE
+      *    RUNNING TOTALS AND LAST ROW PROCESSED ARE RESTORED SO
+      *    4000-COMPUTE-TOTALS CAN PICK UP AFTER THAT ROW INSTEAD OF
+      *    REPROCESSING THE WHOLE SHEET.  NO CHECKPOINT, OR ONE FOR A
+      *    DIFFERENT BATCH, MEANS A NORMAL RUN FROM ROW ONE.
+      *-----------------------------------------------------------
+       1600-CHECK-RESTART.
+           MOVE 0 TO WS-RESTART-ROW.
+           MOVE 0 TO WS-RESTARTED.
+           OPEN INPUT WS-CHK-FILE.
+           IF WS-CHK-OK
+             READ WS-CHK-FILE INTO WS-CHK-RECORD
+               AT END
+                 CONTINUE
+             END-READ
+             IF WS-CHK-OK AND CHK-PART-NO EQUAL WS-PART-NO
+               MOVE CHK-ROW TO WS-RESTART-ROW
+               MOVE CHK-TOTAL TO WS-TOTAL
+               MOVE CHK-TOTAL-PLUS TO WS-TOTAL-PLUS
+               MOVE CHK-TOTAL-STAR TO WS-TOTAL-STAR
+               MOVE CHK-TOTAL-MINUS TO WS-TOTAL-MINUS
+               MOVE CHK-TOTAL-SLASH TO WS-TOTAL-SLASH
+               MOVE 1 TO WS-RESTARTED
+               DISPLAY "DAY6P1: CHECKPOINT FOUND FOR BATCH "
+                   WS-PART-NO " AT ROW " WS-RESTART-ROW
+             END-IF
+             CLOSE WS-CHK-FILE
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    READ ONE WORKSHEET VALUE ROW PER COLUMN AND PARSE EACH
+      *    INTO ITS OWN SLICE OF THE COLUMN TABLE.  A ROW WITH MORE
+      *    CELLS THAN THE TABLE CAN HOLD IS REJECTED OUTRIGHT RATHER
+      *    THAN READ INTO GARBAGE PAST THE END OF THE TABLE.
+      *-----------------------------------------------------------
+       2000-READ-VALUE-ROWS.
+           PERFORM VARYING WS-COL-I FROM 1 BY 1
+               UNTIL WS-COL-I > WS-NUM-COLS
+             PERFORM 8000-READ-RECORD THRU 8000-EXIT
+             CALL "PARSE-INPUT-ROW" USING WS-ROW, WS-ICOL,
+                 WS-COL(WS-COL-I), WS-PARSE-STATUS
+             IF NOT WS-PARSE-OK
+               DISPLAY "DAY6P1: WORKSHEET ROW EXCEEDS THE " WS-MAX-ROWS
+                   " CELL TABLE CAPACITY"
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+             END-IF
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    READ THE OPERATOR ROW AND BUILD THE OPERATOR TABLE.
+      *    EVERY NON-BLANK CHARACTER IS CAPTURED HERE, NOT JUST THE
+      *    RECOGNISED OPERATORS, SO A MIS-KEYED CHARACTER IS HELD
+      *    FOR 3500-VALIDATE-OPERATORS TO CATCH RATHER THAN BEING
+      *    DROPPED SILENTLY AND SHIFTING THE REST OF THE ROW.
+      *-----------------------------------------------------------
+       3000-READ-OPERATOR-ROW.
+           PERFORM 8000-READ-RECORD THRU 8000-EXIT.
            COMPUTE WS-ICOL = 1.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 4000
              MOVE WS-ROW(WS-I:1) TO WS-OP
-             DISPLAY WS-I ":" WS-OP
-             IF WS-OP EQUAL "*" OR WS-OP EQUAL "+"
+             IF WS-VERBOSE
+               DISPLAY WS-I ":" WS-OP
+             END-IF
+             IF WS-OP NOT EQUAL " "
+               IF WS-ICOL GREATER THAN WS-MAX-ROWS
+                 DISPLAY "DAY6P1: OPERATOR ROW EXCEEDS THE "
+                     WS-MAX-ROWS " CELL TABLE CAPACITY"
+                 PERFORM 9999-TERMINATE THRU 9999-EXIT
+                 STOP RUN WITH ERROR STATUS 16
+               END-IF
                MOVE WS-OP TO WS-O-VALUE(WS-ICOL)
                ADD 1 TO WS-ICOL
              END-IF
            END-PERFORM.
+       3000-EXIT.
+           EXIT.
 
-           COMPUTE WS-TOTAL = 0.
+      *-----------------------------------------------------------
+      *    CHECK EVERY OPERATOR CHARACTER AGAINST THE ALLOWED SET
+      *    BEFORE ANY TOTAL IS COMPUTED, SO A MIS-KEYED SHEET IS
+      *    REJECTED OUTRIGHT INSTEAD OF POLLUTING WS-TOTAL.
+      *-----------------------------------------------------------
+       3500-VALIDATE-OPERATORS.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-ICOL
-             DISPLAY "A:" WS-A-VALUE(WS-I)
-             DISPLAY "B:" WS-B-VALUE(WS-I)
-             DISPLAY "C:" WS-C-VALUE(WS-I)
-             DISPLAY "D:" WS-D-VALUE(WS-I)
-             DISPLAY "O:" WS-O-VALUE(WS-I)
+             IF NOT WS-OP-VALID(WS-I)
+               DISPLAY "DAY6P1: INVALID OPERATOR '" WS-O-VALUE(WS-I)
+                   "' IN WORKSHEET ROW " WS-I
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+             END-IF
+           END-PERFORM.
+       3500-EXIT.
+           EXIT.
 
+       4000-COMPUTE-TOTALS.
+           IF WS-RESTARTED EQUAL 0
+             COMPUTE WS-TOTAL = 0
+             COMPUTE WS-TOTAL-PLUS = 0
+             COMPUTE WS-TOTAL-STAR = 0
+             COMPUTE WS-TOTAL-MINUS = 0
+             COMPUTE WS-TOTAL-SLASH = 0
+           ELSE
+             DISPLAY "DAY6P1: RESUMING BATCH " WS-PART-NO
+                 " FROM CHECKPOINT AT ROW " WS-RESTART-ROW
+           END-IF.
+           COMPUTE WS-CHK-COUNTER = 0.
+           COMPUTE WS-I = WS-RESTART-ROW + 1.
+           PERFORM VARYING WS-I FROM WS-I BY 1 UNTIL WS-I = WS-ICOL
+             IF WS-VERBOSE
+               PERFORM VARYING WS-COL-I FROM 1 BY 1
+                   UNTIL WS-COL-I > WS-NUM-COLS
+                 DISPLAY "COL" WS-COL-I ":"
+                     WS-ROW-VALUE(WS-COL-I, WS-I)
+               END-PERFORM
+               DISPLAY "O:" WS-O-VALUE(WS-I)
+             END-IF
 
              EVALUATE WS-O-VALUE(WS-I)
                WHEN "*"
                  COMPUTE WS-SCRATCH = 1
-                 MULTIPLY WS-A-VALUE(WS-I) BY WS-SCRATCH
-                 MULTIPLY WS-B-VALUE(WS-I) BY WS-SCRATCH
-                 MULTIPLY WS-C-VALUE(WS-I) BY WS-SCRATCH
-                 MULTIPLY WS-D-VALUE(WS-I) BY WS-SCRATCH
+                 PERFORM VARYING WS-COL-I FROM 1 BY 1
+                     UNTIL WS-COL-I > WS-NUM-COLS
+                   MULTIPLY WS-ROW-VALUE(WS-COL-I, WS-I) BY WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P1: SCRATCH OVERFLOW IN WORKSHEET "
+                           "ROW " WS-I " COLUMN " WS-COL-I
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-MULTIPLY
+                 END-PERFORM
+                 ADD WS-SCRATCH TO WS-TOTAL-STAR
                WHEN "+"
                  COMPUTE WS-SCRATCH = 0
-                 ADD WS-A-VALUE(WS-I) TO WS-SCRATCH
-                 ADD WS-B-VALUE(WS-I) TO WS-SCRATCH
-                 ADD WS-C-VALUE(WS-I) TO WS-SCRATCH
-                 ADD WS-D-VALUE(WS-I) TO WS-SCRATCH
+                 PERFORM VARYING WS-COL-I FROM 1 BY 1
+                     UNTIL WS-COL-I > WS-NUM-COLS
+                   ADD WS-ROW-VALUE(WS-COL-I, WS-I) TO WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P1: SCRATCH OVERFLOW IN WORKSHEET "
+                           "ROW " WS-I " COLUMN " WS-COL-I
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-ADD
+                 END-PERFORM
+                 ADD WS-SCRATCH TO WS-TOTAL-PLUS
+               WHEN "-"
+                 MOVE WS-ROW-VALUE(1, WS-I) TO WS-SCRATCH
+                 PERFORM VARYING WS-COL-I FROM 2 BY 1
+                     UNTIL WS-COL-I > WS-NUM-COLS
+                   SUBTRACT WS-ROW-VALUE(WS-COL-I, WS-I) FROM
+                       WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P1: SCRATCH OVERFLOW IN WORKSHEET "
+                           "ROW " WS-I " COLUMN " WS-COL-I
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-SUBTRACT
+                 END-PERFORM
+                 ADD WS-SCRATCH TO WS-TOTAL-MINUS
+               WHEN "/"
+                 MOVE WS-ROW-VALUE(1, WS-I) TO WS-SCRATCH
+                 PERFORM VARYING WS-COL-I FROM 2 BY 1
+                     UNTIL WS-COL-I > WS-NUM-COLS
+                   IF WS-ROW-VALUE(WS-COL-I, WS-I) EQUAL 0
+                     DISPLAY "DAY6P1: DIVIDE BY ZERO IN WORKSHEET "
+                         "ROW " WS-I " COLUMN " WS-COL-I
+                     PERFORM 9999-TERMINATE THRU 9999-EXIT
+                     STOP RUN WITH ERROR STATUS 16
+                   END-IF
+                   DIVIDE WS-SCRATCH BY WS-ROW-VALUE(WS-COL-I, WS-I)
+                       GIVING WS-SCRATCH
+                     ON SIZE ERROR
+                       DISPLAY "DAY6P1: SCRATCH OVERFLOW IN WORKSHEET "
+                           "ROW " WS-I " COLUMN " WS-COL-I
+                       PERFORM 9999-TERMINATE THRU 9999-EXIT
+                       STOP RUN WITH ERROR STATUS 16
+                   END-DIVIDE
+                 END-PERFORM
+                 ADD WS-SCRATCH TO WS-TOTAL-SLASH
              END-EVALUATE
-             DISPLAY "Scratch: " WS-SCRATCH
+             IF WS-VERBOSE
+               DISPLAY "Scratch: " WS-SCRATCH
+             END-IF
              ADD WS-SCRATCH TO WS-TOTAL
+             ADD 1 TO WS-CHK-COUNTER
+             IF WS-CHK-COUNTER >= WS-CHK-INTERVAL
+               PERFORM 4600-WRITE-CHECKPOINT THRU 4600-EXIT
+               COMPUTE WS-CHK-COUNTER = 0
+             END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
 
+      *-----------------------------------------------------------
+      *    SAVE THE ROW JUST COMPLETED AND THE RUNNING TOTALS SO A
+      *    RESTART OF THIS BATCH CAN RESUME FROM HERE.  THE FILE
+      *    HOLDS A SINGLE RECORD - EACH CHECKPOINT REPLACES THE LAST.
+      *-----------------------------------------------------------
+       4600-WRITE-CHECKPOINT.
+           MOVE WS-PART-NO TO CHK-PART-NO.
+           MOVE SPACE TO CHK-FILL-1 CHK-FILL-2 CHK-FILL-3 CHK-FILL-4
+               CHK-FILL-5 CHK-FILL-6.
+           MOVE WS-I TO CHK-ROW.
+           MOVE WS-TOTAL TO CHK-TOTAL.
+           MOVE WS-TOTAL-PLUS TO CHK-TOTAL-PLUS.
+           MOVE WS-TOTAL-STAR TO CHK-TOTAL-STAR.
+           MOVE WS-TOTAL-MINUS TO CHK-TOTAL-MINUS.
+           MOVE WS-TOTAL-SLASH TO CHK-TOTAL-SLASH.
+           OPEN OUTPUT WS-CHK-FILE.
+           IF WS-CHK-OK
+             WRITE WS-CHK-RECORD
+             CLOSE WS-CHK-FILE
+           END-IF.
+       4600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    TALLIES THE WORKSHEET ROW COUNT AND THE NUMBER OF ROWS
+      *    PER OPERATOR, FOR THE END-OF-RUN SUMMARY.  RUN AFRESH ON
+      *    EVERY EXECUTION - INCLUDING A RESTART - SINCE IT ONLY
+      *    SCANS THE OPERATOR TABLE ALREADY HELD IN WORKING-STORAGE
+      *    AND DOESN'T DEPEND ON HOW FAR THE TOTALLING LOOP GOT.
+      *-----------------------------------------------------------
+       4700-COUNT-OPERATORS.
+           COMPUTE WS-ROW-COUNT = WS-ICOL - 1.
+           COMPUTE WS-CNT-PLUS = 0.
+           COMPUTE WS-CNT-STAR = 0.
+           COMPUTE WS-CNT-MINUS = 0.
+           COMPUTE WS-CNT-SLASH = 0.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-ICOL
+             EVALUATE WS-O-VALUE(WS-I)
+               WHEN "+"
+                 ADD 1 TO WS-CNT-PLUS
+               WHEN "*"
+                 ADD 1 TO WS-CNT-STAR
+               WHEN "-"
+                 ADD 1 TO WS-CNT-MINUS
+               WHEN "/"
+                 ADD 1 TO WS-CNT-SLASH
+             END-EVALUATE
            END-PERFORM.
+       4700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    THE WSOUT TOTAL FIELD IS NARROWER THAN WS-TOTAL, SO A
+      *    SHEET WHOSE GRAND TOTAL WOULD NO LONGER FIT THERE IS
+      *    REJECTED HERE RATHER THAN BEING WRITTEN OUT TRUNCATED.
+      *-----------------------------------------------------------
+       4800-CHECK-OVERFLOW.
+           IF WS-TOTAL > WS-MAX-GRAND-TOTAL
+               OR WS-TOTAL < -WS-MAX-GRAND-TOTAL
+             DISPLAY "DAY6P1: GRAND TOTAL FOR BATCH " WS-PART-NO
+                 " OVERFLOWS THE WSOUT TOTAL FIELD"
+             PERFORM 9999-TERMINATE THRU 9999-EXIT
+             STOP RUN WITH ERROR STATUS 16
+           END-IF.
+       4800-EXIT.
+           EXIT.
+
+       5000-REPORT.
            MOVE WS-TOTAL TO WS-TOTAL-STR.
-           DISPLAY "Total: " WS-TOTAL-STR.
-           STOP RUN.
+           MOVE WS-TOTAL-PLUS TO WS-TOTAL-PLUS-STR.
+           MOVE WS-TOTAL-STAR TO WS-TOTAL-STAR-STR.
+           MOVE WS-TOTAL-MINUS TO WS-TOTAL-MINUS-STR.
+           MOVE WS-TOTAL-SLASH TO WS-TOTAL-SLASH-STR.
+           DISPLAY "Batch: " WS-PART-NO " Total: " WS-TOTAL-STR.
+           DISPLAY "Batch: " WS-PART-NO " Subtotal +: "
+               WS-TOTAL-PLUS-STR.
+           DISPLAY "Batch: " WS-PART-NO " Subtotal *: "
+               WS-TOTAL-STAR-STR.
+           DISPLAY "Batch: " WS-PART-NO " Subtotal -: "
+               WS-TOTAL-MINUS-STR.
+           DISPLAY "Batch: " WS-PART-NO " Subtotal /: "
+               WS-TOTAL-SLASH-STR.
+           DISPLAY "Batch: " WS-PART-NO " Rows: " WS-ROW-COUNT.
+           DISPLAY "Batch: " WS-PART-NO " Operators +: " WS-CNT-PLUS
+               " *: " WS-CNT-STAR " -: " WS-CNT-MINUS
+               " /: " WS-CNT-SLASH.
+           MOVE WS-PART-NO TO OUT-PART-NO.
+           MOVE SPACE TO OUT-FILL-1 OUT-FILL-2 OUT-FILL-3 OUT-FILL-4
+               OUT-FILL-5 OUT-FILL-6 OUT-FILL-7 OUT-FILL-8 OUT-FILL-9
+               OUT-FILL-10.
+           MOVE WS-TOTAL TO OUT-TOTAL.
+           MOVE WS-TOTAL-PLUS TO OUT-TOTAL-PLUS.
+           MOVE WS-TOTAL-STAR TO OUT-TOTAL-STAR.
+           MOVE WS-TOTAL-MINUS TO OUT-TOTAL-MINUS.
+           MOVE WS-TOTAL-SLASH TO OUT-TOTAL-SLASH.
+           MOVE WS-ROW-COUNT TO OUT-ROWS.
+           MOVE WS-CNT-PLUS TO OUT-CNT-PLUS.
+           MOVE WS-CNT-STAR TO OUT-CNT-STAR.
+           MOVE WS-CNT-MINUS TO OUT-CNT-MINUS.
+           MOVE WS-CNT-SLASH TO OUT-CNT-SLASH.
+           WRITE WS-OUT-RECORD.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    READ ONE RECORD FROM WSIN.  AN UNEXPECTED END OF FILE
+      *    AT THIS POINT MEANS THE WORKSHEET IS SHORT, SO THE RUN
+      *    IS ABENDED RATHER THAN LEFT TO TOTAL A PARTIAL SHEET.
+      *-----------------------------------------------------------
+       8000-READ-RECORD.
+           READ WS-IN-FILE INTO WS-ROW
+             AT END
+               DISPLAY "DAY6P1: UNEXPECTED END OF WSIN"
+               PERFORM 9999-TERMINATE THRU 9999-EXIT
+               STOP RUN WITH ERROR STATUS 16
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    A CLEAN FINISH MEANS THERE IS NOTHING LEFT TO RESTART -
+      *    EMPTY OUT WSCHKPT SO A FRESH RUN OF THIS BATCH NUMBER
+      *    DOESN'T LATER MISTAKE A STALE CHECKPOINT FOR ITS OWN.
+      *-----------------------------------------------------------
+       9000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT WS-CHK-FILE.
+           CLOSE WS-CHK-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE WS-IN-FILE.
+           CLOSE WS-OUT-FILE.
+       9999-EXIT.
+           EXIT.
