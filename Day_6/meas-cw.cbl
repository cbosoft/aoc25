@@ -1,40 +1,105 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "MEAS-CW".
+       AUTHOR. R MACRAE.
+       INSTALLATION. GENERAL LEDGER BATCH CONTROL.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MEAS-CW - MEASURES THE CELL WIDTH OF EACH CROSSWISE COLUMN
+      *  FROM ITS OPERATOR ROW, FOR DAY6P2 TO USE WHEN ASSEMBLING THE
+      *  STACKED DIGITS OF EACH COLUMN.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    RAISED THE CELL-WIDTH TABLE FROM 1000 TO
+      *                   9999 ENTRIES TO MATCH DAY6P2.
+      *  2026-08-09 RM    WIDENED LS-CW FROM PIC 9(1) TO PIC 9(02) SO
+      *                   A BLOCK WIDER THAN 9 CHARACTERS MEASURES
+      *                   CORRECTLY INSTEAD OF WRAPPING.  TAKES JUST
+      *                   THE OPERATOR ROW NOW, NOT THE WHOLE
+      *                   CROSSWISE BLOCK, SINCE THAT'S ALL THIS
+      *                   PROGRAM EVER USED - DAY6P2'S BLOCK HEIGHT
+      *                   IS VARIABLE NOW AND NO LONGER MEASURING'S
+      *                   CONCERN.
+      *  2026-08-09 RM    ALSO TREATS "-" AND "/" AS BLOCK-SEPARATING
+      *                   OPERATOR CHARACTERS, NOW THAT DAY6P2 ACTS ON
+      *                   THEM TOO.
+      *  2026-08-09 RM    LS-T-O AND LS-T-CW ARE NOW COPIES OF
+      *                   OP-TBL/CW-TBL, THE SAME LAYOUTS SHARED WITH
+      *                   DAY6P1 AND DAY6P2, RATHER THAN THEIR OWN
+      *                   INLINE COPIES OF THE SAME FIELDS.
+      *  2026-08-09 RM    THE LAST BLOCK'S WIDTH NO LONGER COMES FROM
+      *                   A HARDCODED LITERAL (A LEFTOVER OF THE OLD
+      *                   FIXED-FOUR-DIGIT FORMAT THAT SILENTLY
+      *                   DROPPED ANY EXTRA DIGIT COLUMNS ON A WIDER
+      *                   FINAL BLOCK).  THE CALLER NOW PASSES
+      *                   LS-OP-LEN, THE ACTUAL LENGTH OF THE WIDEST
+      *                   ROW IN THE BLOCK AS READ FROM WSIN, AND THE
+      *                   LAST BLOCK'S WIDTH IS MEASURED AGAINST THAT
+      *                   INSTEAD - THE OPERATOR ROW ITSELF CAN'T
+      *                   CARRY THIS, SINCE A LINE SEQUENTIAL READ
+      *                   BLANK-PADS LS-OP-ROW OUT TO ITS FULL 4000
+      *                   BYTES AND LEAVES NO WAY TO TELL A REAL
+      *                   TRAILING BLANK COLUMN FROM THAT PADDING.
+      *  2026-08-09 RM    ADDED LS-BLOCKS, THE NUMBER OF BLOCKS ACTUALLY
+      *                   MEASURED, SO THE CALLER NO LONGER HAS TO WALK
+      *                   LS-T-CW LOOKING FOR A ZERO ENTRY TO FIND THE
+      *                   END OF THE REAL DATA.  ALSO ADDED LS-STATUS -
+      *                   TWO OPERATOR CHARACTERS WITH NOTHING BETWEEN
+      *                   THEM MEASURE AS A ZERO-WIDTH BLOCK, WHICH IS
+      *                   OTHERWISE INDISTINGUISHABLE FROM THE "NO MORE
+      *                   BLOCKS" ZERO LS-T-CW IS INITIALISED TO, SO IT
+      *                   IS NOW FLAGGED BACK TO THE CALLER INSTEAD OF
+      *                   BEING TAKEN AT FACE VALUE.
+      *****************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-I PIC 9(4) VALUE 1.
+       78 WS-MAX-ROWS VALUE 9999.
+       01 WS-I PIC 9(5) VALUE 1.
        01 WS-J PIC 9(4) VALUE 1.
-       01 WS-K PIC 9(4) VALUE 1.
+       01 WS-K PIC 9(5) VALUE 1.
        01 WS-OP PIC X(1) VALUE " ".
        LINKAGE SECTION.
-       01 LS-T-I.
-           03 LS-I-R0 PIC X(4000) VALUE "\0".
-           03 LS-I-R1 PIC X(4000) VALUE "\0".
-           03 LS-I-R2 PIC X(4000) VALUE "\0".
-           03 LS-I-R3 PIC X(4000) VALUE "\0".
-           03 LS-I-R4 PIC X(4000) VALUE "\0".
-       01 LS-T-O.
-           03 LS-O PIC X(1) OCCURS 1000 TIMES.
-       01 LS-T-CW.
-           03 LS-CW PIC 9(1) OCCURS 1000 TIMES.
-       PROCEDURE DIVISION USING LS-T-I, LS-T-O, LS-T-CW.
+       01 LS-OP-ROW PIC X(4000) VALUE "\0".
+       01 LS-OP-LEN PIC 9(4) VALUE 0.
+       COPY "op-tbl-ls.cpy".
+       COPY "cw-tbl-ls.cpy".
+       01 LS-BLOCKS PIC 9(04) VALUE 0.
+       01 LS-STATUS PIC X(01) VALUE "0".
+           88 LS-STATUS-OK VALUE "0".
+           88 LS-STATUS-ZERO-WIDTH VALUE "1".
+       PROCEDURE DIVISION USING LS-OP-ROW, LS-OP-LEN, LS-T-O, LS-T-CW,
+           LS-BLOCKS, LS-STATUS.
        SUB-MAIN.
       *    Initialise cell widths to zero
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 1000
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MAX-ROWS
              COMPUTE LS-CW(WS-I) = 0
            END-PERFORM.
-           MOVE LS-I-R4(1:1) TO LS-O(1).
+           SET LS-STATUS-OK TO TRUE.
+           MOVE LS-OP-ROW(1:1) TO LS-O(1).
            COMPUTE WS-J = 2.
-      *    DISPLAY LS-I-R4(1:100).
+      *    DISPLAY LS-OP-ROW(1:100).
            PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I = 4000
-             MOVE LS-I-R4(WS-I:1) TO WS-OP
+             MOVE LS-OP-ROW(WS-I:1) TO WS-OP
              IF WS-OP EQUAL "*" OR WS-OP EQUAL "+"
+                 OR WS-OP EQUAL "-" OR WS-OP EQUAL "/"
                COMPUTE LS-CW(WS-K) = WS-I - WS-J
+               IF LS-CW(WS-K) EQUAL 0
+                 SET LS-STATUS-ZERO-WIDTH TO TRUE
+               END-IF
                COMPUTE WS-J = WS-I + 1
                ADD 1 TO WS-K
                MOVE WS-OP TO LS-O(WS-K)
              END-IF
            END-PERFORM.
-           COMPUTE LS-CW(WS-K) = 4.
+      *    THE LAST BLOCK HAS NO CLOSING OPERATOR TO MEASURE AGAINST,
+      *    SO ITS WIDTH COMES FROM THE CALLER'S ACTUAL LINE LENGTH
+      *    INSTEAD OF A GUESS AT THE OPERATOR ROW'S OWN CONTENT.
+           COMPUTE LS-CW(WS-K) = LS-OP-LEN - WS-J + 2.
+           IF LS-CW(WS-K) EQUAL 0
+             SET LS-STATUS-ZERO-WIDTH TO TRUE
+           END-IF.
+           COMPUTE LS-BLOCKS = WS-K.
       *    DISPLAY LS-T-O(1:10).
            EXIT PROGRAM.
