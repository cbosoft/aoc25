@@ -0,0 +1,71 @@
+//DAY6JOB JOB (ACCTNO),'DAY6 WORKSHEET RUN',CLASS=A,MSGCLASS=X,
+//        NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//*  DAY6JOB - RUNS THE DAY6 WORKSHEET SUITE AS ONE CHAINED JOB.
+//*
+//*  STEP010 TOTALS THE DAY'S ORDINARY WORKSHEET (DAY6P1), STEP020
+//*  TOTALS THE DAY'S CROSSWISE WORKSHEET (DAY6P2), AND STEP030
+//*  RECONCILES THE TWO TOTALS (RECON-TOT).  ALL THREE STEPS SHARE
+//*  THE SAME &DAY SYMBOLIC, SET ONCE BELOW, SO EVERY DATASET NAME
+//*  IN THE JOB ROLLS OVER TOGETHER WHEN THE DAILY CYCLE ADVANCES.
+//*
+//*  STEP020 AND STEP030 ARE BYPASSED IF AN EARLIER STEP ENDED WITH
+//*  THE HARD-ERROR RETURN CODE (16) THIS SHOP'S WORKSHEET PROGRAMS
+//*  USE FOR REJECTED INPUT - THERE'S NO POINT RECONCILING TOTALS
+//*  THAT WERE NEVER PRODUCED.
+//*
+//*  MODIFICATION HISTORY
+//*  -----------------------------------------------------------
+//*  DATE       INIT  DESCRIPTION
+//*  2026-08-09 RM    FIRST WRITTEN, CHAINING DAY6P1, DAY6P2 AND
+//*                   RECON-TOT AS ONE JOB AGAINST THE SHARED
+//*                   DAILY FILE.
+//*  2026-08-09 RM    CORRECTED THE WSOUT/WSCHKPT/RECOUT DD DCBs -
+//*                   THEY WERE LEFT AT A BORROWED 80-BYTE LRECL
+//*                   INSTEAD OF EACH PROGRAM'S ACTUAL RECORD
+//*                   LENGTH, RISKING TRUNCATION ON WRITE.
+//*****************************************************************
+//         SET DAY=D260809
+//*
+//*****************************************************************
+//*  STEP010 - ORDINARY WORKSHEET TOTALLER
+//*****************************************************************
+//STEP010  EXEC PGM=DAY6P1
+//WSIN     DD DSN=PROD.DAY6.&DAY..WSIN1,DISP=SHR
+//WSOUT    DD DSN=PROD.DAY6.&DAY..WSOUT1,
+//            DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=115,BLKSIZE=11500)
+//WSCHKPT  DD DSN=PROD.DAY6.&DAY..WSCHKPT1,
+//            DISP=(MOD,CATLG,CATLG),UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=175,BLKSIZE=17500)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 - CROSSWISE WORKSHEET TOTALLER
+//*****************************************************************
+//STEP020  EXEC PGM=DAY6P2,COND=(16,EQ,STEP010)
+//WSIN     DD DSN=PROD.DAY6.&DAY..WSIN2,DISP=SHR
+//WSOUT    DD DSN=PROD.DAY6.&DAY..WSOUT2,
+//            DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=47,BLKSIZE=4700)
+//WSCHKPT  DD DSN=PROD.DAY6.&DAY..WSCHKPT2,
+//            DISP=(MOD,CATLG,CATLG),UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=43,BLKSIZE=4300)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP030 - RECONCILE THE TWO TOTALS
+//*****************************************************************
+//STEP030  EXEC PGM=RECON-TOT,COND=((16,EQ,STEP010),(16,EQ,STEP020))
+//RECIN1   DD DSN=PROD.DAY6.&DAY..WSOUT1,DISP=SHR
+//RECIN2   DD DSN=PROD.DAY6.&DAY..WSOUT2,DISP=SHR
+//RECOUT   DD DSN=PROD.DAY6.&DAY..RECOUT,
+//            DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=48,BLKSIZE=4800)
+//SYSOUT   DD SYSOUT=*
