@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CW-TBL-LS - LINKAGE SECTION COUNTERPART OF CW-TBL, FOR A
+      *  PROGRAM THAT RECEIVES THE CELL-WIDTH TABLE AS A CALL
+      *  PARAMETER (SEE MEAS-CW) INSTEAD OF OWNING IT.  SAME LAYOUT AS
+      *  CW-TBL, JUST UNDER THE LS- STEM THIS SHOP USES FOR LINKAGE
+      *  ITEMS.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RM    FIRST WRITTEN, FACTORED OUT OF MEAS-CW'S
+      *                   CELL-WIDTH TABLE.
+      *****************************************************************
+       01 LS-T-CW.
+           03 LS-CW PIC 9(02) OCCURS 9999 TIMES.
